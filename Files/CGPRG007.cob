@@ -16,53 +16,43 @@
            .
        INPUT-OUTPUT SECTION.
       *---------------------*
+       FILE-CONTROL.
+      *------------*
+           SELECT TRENDACU   ASSIGN TO "TRENDACU"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-TR-CHAVE
+               FILE STATUS IS WS-FS-TRENDACU.
+           SELECT ESTATOUT   ASSIGN TO "ESTATOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACIDENTES  ASSIGN TO "ACIDENTES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RELATORIO  ASSIGN TO "RELATORIO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+           SELECT CHECKPT    ASSIGN TO "CHECKPT7"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPT.
+           SELECT ACIDREJ    ASSIGN TO "ACIDREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ACIDREJ.
+           SELECT CTLTOTAL   ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTLTOTAL.
+           SELECT RELATUS    ASSIGN TO "RELATUS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATUS.
+           SELECT EXCEPREL   ASSIGN TO "EXCEPREL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPREL.
+
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-       01  FILLER                 PIC X(35)        VALUE
-           '**** INICIO DA WORKING-STORAGE ****'.
-
-      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
-       01  WS-AREA-AUX.
-           05  WS-FIM                 PIC X(01).
-           05  WS-RGLIDO              PIC 9(02).
-           05  WS-DATA                PIC 9999/99/99.
-           05  WS-PORC                PIC 99V9999.
-           05  WS-SOMA-SP             PIC 99V9999.
-           05  WS-CONT-SP             PIC 9(02).
-           05  WS-MEDIA-SP            PIC 99V9999.
-           05  MEDIA-SP               PIC ZZ9,99.
-           05  WS-QTD-ASP             PIC 9(05).
-           05  WS-QTD-CSP             PIC 99.
-           05  QTD-ACSP               PIC ZZ.ZZ9.
-           05  WS-CID-MAIOR           PIC 9(05).
-           05  WS-QTD-MAIOR-CID       PIC 9(04).
-           05  QTD-MAIOR-CID          PIC Z.ZZ9.
-           05  WS-CID-MENOR           PIC 9(05).
-           05  WS-M-PORC              PIC 99V9999.
-           05  M-PORC                 PIC ZZ9,99.
-           05  WS-QTD-M-OBITO         PIC 9(04).
-           05  WS-QTD-M-ACID          PIC 9(05).
-           05  AS-HORA                PIC 99.99.9999.
-           05  WS-SOMA-RJ             PIC 99V9999.
-           05  WS-CONT-RJ             PIC 9(02).
-           05  WS-MEDIA-RJ            PIC 99V9999.
-           05  MEDIA-RJ               PIC ZZ9,99.
-           05  WS-QTD-ARJ             PIC 9(05).
-           05  WS-QTD-CRJ             PIC 99.
-           05  QTD-ACRJ               PIC ZZ.ZZ9.
-           05  WS-SOMA-MG             PIC 99V9999.
-           05  WS-CONT-MG             PIC 9(02).
-           05  WS-MEDIA-MG            PIC 99V9999.
-           05  MEDIA-MG               PIC ZZ9,99.
-           05  WS-QTD-AMG             PIC 9(05).
-           05  WS-QTD-CMG             PIC 99.
-           05  QTD-ACMG               PIC ZZ.ZZ9.
-      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
-       01  WS-REG-SYSIN.
+       FD  ACIDENTES
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-ACID.
            05 WS-CIDADE           PIC 9(05).
            05 WS-ESTADO           PIC X(2).
            05 WS-QTD-VEICULOS     PIC 9(07).
@@ -70,7 +60,8 @@
            05 WS-QTD-ACIDENTES    PIC 9(04).
            05 WS-QTD-OBITOS       PIC 9(04).
 
-      *----> SAIDA DE DADOS - VIA SYSOUT
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD.
        01  WS-REG-SYSOUT.
            05 CID                  PIC 99999.
            05 FILLER               PIC X(01)       VALUE "-".
@@ -86,9 +77,161 @@
            05 FILLER               PIC X(04)       VALUE SPACES.
            05 PACIDS               PIC Z9,99.
            05 FILLER               PIC X(01)       VALUE "%".
+
+       FD  TRENDACU
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-TREND.
+           05  WS-TR-CHAVE.
+               10  WS-TR-CH-ANO        PIC 9(04).
+               10  WS-TR-CH-MES        PIC 9(02).
+           05  WS-TR-QTDDIAS           PIC 9(03).
+           05  WS-TR-QTDACID           PIC 9(07).
+           05  WS-TR-SOMAPORC          PIC 9(05)V9999.
+
+       FD  ESTATOUT
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-ESTATOUT             PIC X(80).
+
+       FD  CHECKPT
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-CHECKPT.
+           05  CK-CONTADOR            PIC 9(07).
+
+       FD  ACIDREJ
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-REJEITO.
+           05  WS-CIDADE-REJ          PIC 9(05).
+           05  WS-ESTADO-REJ          PIC X(02).
+           05  WS-QTD-VEICULOS-REJ    PIC 9(07).
+           05  WS-BAFOMETRO-REJ       PIC X(01).
+           05  WS-QTD-ACIDENTES-REJ   PIC 9(04).
+           05  WS-QTD-OBITOS-REJ      PIC 9(04).
+           05  WS-COD-MOTIVO-REJ      PIC 9(02).
+           05  WS-DESC-MOTIVO-REJ     PIC X(30).
+
+       FD  CTLTOTAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGCTLTOT.
+
+      *-----> RELATUS - MESMO RELATORIO, EM FORMATO US (PONTO COMO
+      *       SEPARADOR DECIMAL), PARA OS PARCEIROS AMERICANOS - O
+      *       PROGRAMA RODA TODO EM DECIMAL-POINT IS COMMA, ENTAO O
+      *       PERCENTUAL E MONTADO NA MAO EM VEZ DE EDITADO VIA
+      *       PICTURE.
+       FD  RELATUS
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-SYSOUT-US.
+           05 CID-US               PIC 99999.
+           05 FILLER               PIC X(01)       VALUE "-".
+           05 UF-US                PIC XX.
+           05 FILLER               PIC X(04)       VALUE SPACES.
+           05 PACIDS-US            PIC X(08).
+           05 FILLER               PIC X(01)       VALUE "%".
+
+       FD  EXCEPREL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGEXCEP.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-FIM                 PIC X(01).
+           05  WS-PRIMVALIDO          PIC X(01) VALUE "N".
+           05  WS-RGLIDO              PIC 9(07).
+           05  WS-DATA                PIC 9999/99/99.
+           05  WS-PORC                PIC 99V9999.
+           05  WS-CID-MAIOR           PIC 9(05).
+           05  WS-QTD-MAIOR-CID       PIC 9(04).
+           05  QTD-MAIOR-CID          PIC Z.ZZ9.
+           05  WS-CID-MENOR           PIC 9(05).
+           05  WS-M-PORC              PIC 99V9999.
+           05  M-PORC                 PIC ZZ9,99.
+           05  WS-QTD-M-OBITO         PIC 9(04).
+           05  WS-QTD-M-ACID          PIC 9(05).
+           05  AS-HORA                PIC 99.99.9999.
+           05  WS-CTZERODIV           PIC 9(02).
+           05  WS-FS-TRENDACU         PIC X(02).
+           05  WS-FS-RELATORIO        PIC X(02).
+           05  WS-FS-ACIDREJ          PIC X(02).
+           05  WS-FS-CTLTOTAL         PIC X(02).
+           05  WS-FS-RELATUS          PIC X(02).
+           05  WS-FS-EXCEPREL         PIC X(02).
+           05  WS-DATA-AAMMDD         PIC 9(06).
+           05  WS-TR-ANO-ATUAL        PIC 9(04).
+           05  WS-TR-MES-ATUAL        PIC 9(02).
+           05  WS-QTD-ACID-DIA        PIC 9(07).
+           05  WS-SOMA-PORC-DIA       PIC 9(05)V9999.
+           05  WS-TR-MEDIA            PIC 9(05)V9999.
+           05  WS-TR-SOUTMEDIA        PIC Z9,99.
+           05  WS-CTBAFOPOS           PIC 9(03).
+           05  WS-PCTBAFOPOS          PIC 9(03)V99.
+           05  WS-SOUTPCTBAFO         PIC ZZ9,99.
+
+      *-----> CONTROLE DE CHECKPOINT/RESTART DO DECK DE ACIDENTES
+       01  WS-AREA-CHECKPT.
+           05  WS-FS-CHECKPT          PIC X(02).
+           05  WS-CK-FIM              PIC X(01).
+           05  WS-CK-RESTART          PIC 9(07)   VALUE ZEROS.
+           05  WS-CK-CONTAGEM         PIC 9(04)   VALUE ZEROS.
+           05  WS-CK-INTERVALO        PIC 9(04)   VALUE 0050.
+           05  WS-CTREJEIT            PIC 9(04)   VALUE ZEROS.
+       77  WS-REG-VALIDO              PIC X(01).
+
+      *-----> AREA DE TRABALHO PARA MONTAR O PERCENTUAL EM FORMATO US
+      *       (PONTO DECIMAL, SEM PASSAR POR PICTURE COM VIRGULA)
+       77  WS-USP-VALOR               PIC 9(02)V99.
+       77  WS-USP-INTEIRO             PIC 9(02).
+       77  WS-USP-INTEIRO-ED          PIC Z9.
+       77  WS-USP-INTEIRO-TRIM        PIC X(02).
+       77  WS-USP-FRAC                PIC 99.
+       77  WS-USP-BRANCOS             PIC 9(02) COMP.
+       77  WS-USP-SAIDA               PIC X(08).
+
+      *-----> TABELA PARA O RANKING DAS CIDADES POR TAXA DE ACIDENTES
+       01  WS-QTDE-CID                PIC 9(03)   VALUE ZEROS.
+       01  WS-RNK-POS                 PIC 9(03).
+       01  WS-BS-I                    PIC 9(03).
+       01  WS-BS-J                    PIC 9(03).
+       01  WS-TAB-CIDADES.
+           05  WS-TAB-CID  OCCURS 100 TIMES.
+               10  WS-TC-CIDADE        PIC 9(05).
+               10  WS-TC-ESTADO        PIC X(02).
+               10  WS-TC-PORC          PIC 99V9999.
+       01  WS-AUX-CID.
+           05  WS-AUX-CIDADE           PIC 9(05).
+           05  WS-AUX-ESTADO           PIC X(02).
+           05  WS-AUX-PORC             PIC 99V9999.
+       01  RK-POS                      PIC Z9.
+       01  RK-CIDADE                   PIC 99999.
+       01  RK-ESTADO                   PIC XX.
+       01  RK-PORC                     PIC Z9,99.
+
+      *-----> TABELA DE ACUMULO POR UF (QUALQUER ESTADO RECEBIDO)
+       01  WS-QTDE-UF                 PIC 99      VALUE ZEROS.
+       01  WS-U-IDX                   PIC 99.
+       01  WS-U-ACHOU                 PIC X(01).
+       01  WS-TAB-UFS.
+           05  WS-TAB-UF  OCCURS 30 TIMES.
+               10  WS-U-ESTADO         PIC X(02).
+               10  WS-U-QTDCID         PIC 9(02).
+               10  WS-U-QTDACID        PIC 9(05).
+               10  WS-U-SOMAPORC       PIC 99V9999.
+       01  WS-U-MEDIA                  PIC 99V9999.
+       01  WS-U-SOUTMEDIA               PIC ZZ9,99.
+       01  WS-U-SOUTQTDACID             PIC ZZ.ZZ9.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       LINKAGE SECTION.
+      *----------------*
+       01  LK-PARAMETROS.
+           05  LK-DATA-REF            PIC 9(08).
+           05  LK-COD-RETORNO         PIC 99.
+      *
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL
       *--------------------------------------------------------------*
@@ -96,121 +239,407 @@
 
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 040-PROCESSAR-SP
-           PERFORM 041-PROCESSAR-RJ
-           PERFORM 042-PROCESSAR-MG
+           PERFORM 040-IMPRIMIR-UFS
            PERFORM 045-PROCESSAR-MAIOR
            PERFORM 047-PROCESSAR-MENOR
+           PERFORM 052-ORDENAR-CIDADES
+           PERFORM 055-IMPRIMIR-TOP5
+           PERFORM 048-ATUALIZAR-TENDENCIA
            PERFORM 090-TERMINAR
-           STOP RUN
+           GOBACK
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS
       *--------------------------------------------------------------*
        010-INICIAR.
-           ACCEPT  WS-DATA FROM DATE
+           IF LK-DATA-REF = ZEROS
+              ACCEPT  WS-DATA FROM DATE
+              ACCEPT  WS-DATA-AAMMDD FROM DATE
+           ELSE
+              MOVE LK-DATA-REF      TO WS-DATA
+              MOVE LK-DATA-REF(3:6) TO WS-DATA-AAMMDD
+           END-IF
            ACCEPT  AS-HORA FROM TIME
+           MOVE '20'                   TO WS-TR-ANO-ATUAL(1:2)
+           MOVE WS-DATA-AAMMDD(1:2)     TO WS-TR-ANO-ATUAL(3:2)
+           MOVE WS-DATA-AAMMDD(3:2)     TO WS-TR-MES-ATUAL
            DISPLAY "PEDRO KIELBLOCK"
            DISPLAY "ATIVIDADE 7"
            DISPLAY "ESTATISTICAS - DATA: " WS-DATA(9:2) "/"
                       WS-DATA(6:2) "/2" WS-DATA(2:3) " - HORA: "
                       AS-HORA
            DISPLAY "-------------------------------------------"
-           PERFORM 025-LER-SYSIN
+           PERFORM 015-ABRIR-TRENDACU
+           OPEN INPUT  ACIDENTES
+           PERFORM 011-ABRIR-RELATORIO
+           OPEN OUTPUT ESTATOUT
+           PERFORM 012-ABRIR-ACIDREJ
+           PERFORM 013-ABRIR-CTLTOTAL
+           PERFORM 014-ABRIR-RELATUS
+           PERFORM 022-ABRIR-EXCEPREL
+           PERFORM 016-ABRIR-CHECKPT
+           PERFORM 017-PULAR-REGISTROS
+           PERFORM 025-LER-ACIDENTES
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR RELATORIO/ACIDREJ/CTLTOTAL/RELATUS/EXCEPREL - QUANDO *
+      *    CHAMADO PELO DRIVER QUE ENCADEIA CGPRG002-007, ESTES       *
+      *    DDNAMES JA TEM CONTEUDO GRAVADO POR UM PROGRAMA ANTERIOR   *
+      *    DA CADEIA; OPEN EXTEND FAZ O RESULTADO DESTE PROGRAMA SE   *
+      *    ACRESCENTAR AO QUE JA EXISTE EM VEZ DE SUBSTITUI-LO. NA    *
+      *    1A VEZ (ARQUIVO AINDA VAZIO, FILE STATUS 35) ABRE EM       *
+      *    OUTPUT NORMALMENTE. ESTATOUT E PROPRIO DESTE PROGRAMA E    *
+      *    CONTINUA SENDO ABERTO EM OUTPUT DIRETO.                    *
+      *--------------------------------------------------------------*
+       011-ABRIR-RELATORIO.
+
+           OPEN EXTEND RELATORIO
+           IF WS-FS-RELATORIO = '35'
+               OPEN OUTPUT RELATORIO
+           END-IF
+           .
+       012-ABRIR-ACIDREJ.
+
+           OPEN EXTEND ACIDREJ
+           IF WS-FS-ACIDREJ = '35'
+               OPEN OUTPUT ACIDREJ
+           END-IF
+           .
+       013-ABRIR-CTLTOTAL.
+
+           OPEN EXTEND CTLTOTAL
+           IF WS-FS-CTLTOTAL = '35'
+               OPEN OUTPUT CTLTOTAL
+           END-IF
+           .
+       014-ABRIR-RELATUS.
+
+           OPEN EXTEND RELATUS
+           IF WS-FS-RELATUS = '35'
+               OPEN OUTPUT RELATUS
+           END-IF
+           .
+       022-ABRIR-EXCEPREL.
+
+           OPEN EXTEND EXCEPREL
+           IF WS-FS-EXCEPREL = '35'
+               OPEN OUTPUT EXCEPREL
+           END-IF
            .
       *--------------------------------------------------------------*
-      *    LEITURA DADOS DA SYSIN
+      *    ABRIR (OU CRIAR) O ACUMULADOR DE TENDENCIA MENSAL/ANUAL
       *--------------------------------------------------------------*
-       025-LER-SYSIN.
+       015-ABRIR-TRENDACU.
 
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           OPEN I-O TRENDACU
+           IF WS-FS-TRENDACU = '35'
+              OPEN OUTPUT TRENDACU
+              CLOSE TRENDACU
+              OPEN I-O TRENDACU
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR O CHECKPOINT E DETERMINAR O PONTO DE RESTART, SE
+      *    HOUVER UM CHECKPOINT DE UMA EXECUCAO ANTERIOR ABENDADA
+      *--------------------------------------------------------------*
+       016-ABRIR-CHECKPT.
 
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE   'S'     TO  WS-FIM
+           MOVE ZEROS TO WS-CK-RESTART
+           OPEN INPUT CHECKPT
+           IF WS-FS-CHECKPT = '35'
+              OPEN OUTPUT CHECKPT
+              CLOSE CHECKPT
            ELSE
-              ADD 1  TO WS-RGLIDO
+              MOVE 'N' TO WS-CK-FIM
+              PERFORM 018-LER-ULTIMO-CHECKPT UNTIL WS-CK-FIM = 'S'
+              CLOSE CHECKPT
+           END-IF
+           OPEN EXTEND CHECKPT
+           .
+       018-LER-ULTIMO-CHECKPT.
+
+           READ CHECKPT
+               AT END
+                   MOVE 'S' TO WS-CK-FIM
+               NOT AT END
+                   MOVE CK-CONTADOR TO WS-CK-RESTART
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PULAR OS REGISTROS JA LIDOS NA EXECUCAO ANTERIOR, SEGUNDO
+      *    O ULTIMO CHECKPOINT GRAVADO
+      *--------------------------------------------------------------*
+       017-PULAR-REGISTROS.
+
+           IF WS-CK-RESTART > ZEROS
+              DISPLAY ' * RESTART NO CHECKPOINT: ' WS-CK-RESTART
+              PERFORM 019-LER-DESCARTAR-ACID
+                 WS-CK-RESTART TIMES
            END-IF
            .
+       019-LER-DESCARTAR-ACID.
+
+           READ ACIDENTES
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO PROXIMO REGISTRO DO ARQUIVO ACIDENTES
+      *--------------------------------------------------------------*
+       025-LER-ACIDENTES.
+
+           READ ACIDENTES
+               AT END
+                   MOVE 'S' TO WS-FIM
+               NOT AT END
+                   ADD 1 TO WS-RGLIDO
+           END-READ
+           .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
+      *    PROCESSAR DADOS RECEBIDOS DO ARQUIVO ACIDENTES
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           COMPUTE WS-PORC = (WS-QTD-ACIDENTES / WS-QTD-VEICULOS) * 100
-           MOVE WS-PORC            TO  PACIDS
-           MOVE WS-CIDADE          TO  CID
-           MOVE WS-ESTADO          TO  UF
-           MOVE WS-QTD-VEICULOS    TO  QTVEICS
-           MOVE WS-BAFOMETRO       TO  BAFO
-           MOVE WS-QTD-ACIDENTES   TO  QTACIDS
-           MOVE WS-QTD-OBITOS      TO  QTOBITOS
-           IF WS-ESTADO = 'SP'
-              ADD WS-QTD-ACIDENTES TO WS-QTD-ASP
-              ADD 1       TO WS-QTD-CSP
-              ADD WS-PORC TO WS-SOMA-SP
-              ADD 1       TO WS-CONT-SP
-           END-IF
-           IF WS-ESTADO = 'RJ'
-              ADD WS-QTD-ACIDENTES TO WS-QTD-ARJ
-              ADD 1       TO WS-QTD-CRJ
-              ADD WS-PORC TO WS-SOMA-RJ
-              ADD 1       TO WS-CONT-RJ
-           END-IF
-           IF WS-ESTADO = 'MG'
-              ADD WS-QTD-ACIDENTES TO WS-QTD-AMG
-              ADD 1       TO WS-QTD-CMG
-              ADD WS-PORC TO WS-SOMA-MG
-              ADD 1       TO WS-CONT-MG
-           END-IF
-           IF WS-RGLIDO = 1
-              MOVE WS-QTD-ACIDENTES TO WS-QTD-MAIOR-CID
-              MOVE WS-CIDADE        TO WS-CID-MAIOR
-              MOVE WS-CIDADE        TO WS-CID-MENOR
-              MOVE WS-PORC          TO WS-M-PORC
-           END-IF
-           IF WS-QTD-ACIDENTES > WS-QTD-MAIOR-CID
-              MOVE WS-QTD-ACIDENTES TO WS-QTD-MAIOR-CID
-              MOVE WS-CIDADE        TO WS-CID-MAIOR
-           END-IF
-           IF WS-PORC < WS-M-PORC
-              MOVE WS-CIDADE        TO WS-CID-MENOR
-              MOVE WS-PORC          TO WS-M-PORC
-              MOVE WS-QTD-OBITOS    TO WS-QTD-M-OBITO
-              MOVE WS-QTD-ACIDENTES TO WS-QTD-M-ACID
-           END-IF
-           DISPLAY WS-REG-SYSOUT
-           PERFORM 025-LER-SYSIN
-           .
-       040-PROCESSAR-SP.
-
-            COMPUTE WS-MEDIA-SP = WS-SOMA-SP / WS-CONT-SP
-            MOVE WS-MEDIA-SP TO MEDIA-SP
-            MOVE WS-QTD-ASP  TO QTD-ACSP
-            DISPLAY '---------------------------------'
-            DISPLAY 'MEDIA DAS PROCENTAGENS DE SP.....: ' MEDIA-SP "%"
-            DISPLAY 'QTD. DE ACIDENTES TOTAIS DE SP...: ' QTD-ACSP
-            DISPLAY 'QTD. DE CIDADES DE SP PESQUISADAS: ' WS-QTD-CSP
-            .
-       041-PROCESSAR-RJ.
+           PERFORM 028-VALIDAR-ENTRADA
+           IF WS-REG-VALIDO = 'N'
+              PERFORM 029-GRAVAR-REJEITO
+           ELSE
+              IF WS-QTD-VEICULOS = ZEROS
+                 MOVE ZEROS TO WS-PORC
+                 ADD 1      TO WS-CTZERODIV
+                 DISPLAY ' * CIDADE ' WS-CIDADE
+                     ' SEM VEICULOS REGISTRADOS - PERCENTUAL ZERADO'
+              ELSE
+                 COMPUTE WS-PORC = (WS-QTD-ACIDENTES / WS-QTD-VEICULOS)
+                     * 100
+              END-IF
+              MOVE WS-PORC            TO  PACIDS
+              MOVE WS-CIDADE          TO  CID
+              MOVE WS-ESTADO          TO  UF
+              MOVE WS-QTD-VEICULOS    TO  QTVEICS
+              MOVE WS-BAFOMETRO       TO  BAFO
+              MOVE WS-QTD-ACIDENTES   TO  QTACIDS
+              MOVE WS-QTD-OBITOS      TO  QTOBITOS
+              IF WS-BAFOMETRO = 'S'
+                 ADD 1 TO WS-CTBAFOPOS
+              END-IF
+              PERFORM 038-LOCALIZAR-UF
+              IF WS-U-IDX > ZEROS
+                 ADD WS-QTD-ACIDENTES TO WS-U-QTDACID (WS-U-IDX)
+                 ADD 1                TO WS-U-QTDCID  (WS-U-IDX)
+                 ADD WS-PORC          TO WS-U-SOMAPORC (WS-U-IDX)
+              END-IF
+              ADD WS-QTD-ACIDENTES TO WS-QTD-ACID-DIA
+              ADD WS-PORC          TO WS-SOMA-PORC-DIA
 
-            COMPUTE WS-MEDIA-RJ = WS-SOMA-RJ / WS-CONT-RJ
-            MOVE WS-MEDIA-RJ TO MEDIA-RJ
-            MOVE WS-QTD-ARJ  TO QTD-ACRJ
-            DISPLAY '---------------------------------'
-            DISPLAY 'MEDIA DAS PROCENTAGENS DE RJ.....: ' MEDIA-RJ "%"
-            DISPLAY 'QTD. DE ACIDENTES TOTAIS DE RJ...: ' QTD-ACRJ
-            DISPLAY 'QTD. DE CIDADES DE RJ PESQUISADAS: ' WS-QTD-CRJ
-            .
-       042-PROCESSAR-MG.
+              IF WS-QTDE-CID < 100
+                 ADD 1 TO WS-QTDE-CID
+                 MOVE WS-CIDADE TO WS-TC-CIDADE (WS-QTDE-CID)
+                 MOVE WS-ESTADO TO WS-TC-ESTADO (WS-QTDE-CID)
+                 MOVE WS-PORC   TO WS-TC-PORC   (WS-QTDE-CID)
+              ELSE
+                 DISPLAY ' * TABELA DE CIDADES CHEIA (100) - CIDADE '
+                     WS-CIDADE ' NAO ENTRA NO RANKING TOP 5'
+              END-IF
 
-            COMPUTE WS-MEDIA-MG = WS-SOMA-MG / WS-CONT-MG
-            MOVE WS-MEDIA-MG TO MEDIA-MG
-            MOVE WS-QTD-AMG  TO QTD-ACMG
-            DISPLAY '---------------------------------'
-            DISPLAY 'MEDIA DAS PROCENTAGENS DE MG.....: ' MEDIA-MG "%"
-            DISPLAY 'QTD. DE ACIDENTES TOTAIS DE MG...: ' QTD-ACMG
-            DISPLAY 'QTD. DE CIDADES DE MG PESQUISADAS: ' WS-QTD-CMG
-            .
+              IF WS-PRIMVALIDO = 'N'
+                 MOVE 'S'              TO WS-PRIMVALIDO
+                 MOVE WS-QTD-ACIDENTES TO WS-QTD-MAIOR-CID
+                 MOVE WS-CIDADE        TO WS-CID-MAIOR
+                 MOVE WS-CIDADE        TO WS-CID-MENOR
+                 MOVE WS-PORC          TO WS-M-PORC
+              END-IF
+              IF WS-QTD-ACIDENTES > WS-QTD-MAIOR-CID
+                 MOVE WS-QTD-ACIDENTES TO WS-QTD-MAIOR-CID
+                 MOVE WS-CIDADE        TO WS-CID-MAIOR
+              END-IF
+              IF WS-PORC < WS-M-PORC
+                 MOVE WS-CIDADE        TO WS-CID-MENOR
+                 MOVE WS-PORC          TO WS-M-PORC
+                 MOVE WS-QTD-OBITOS    TO WS-QTD-M-OBITO
+                 MOVE WS-QTD-ACIDENTES TO WS-QTD-M-ACID
+              END-IF
+              DISPLAY WS-REG-SYSOUT
+              WRITE WS-REG-SYSOUT
+              PERFORM 034-MONTAR-LINHA-US
+           END-IF
+
+           ADD 1 TO WS-CK-CONTAGEM
+           IF WS-CK-CONTAGEM >= WS-CK-INTERVALO
+              PERFORM 020-GRAVAR-CHECKPT
+              MOVE ZEROS TO WS-CK-CONTAGEM
+           END-IF
+
+           PERFORM 025-LER-ACIDENTES
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR OS DADOS DE ACIDENTE RECEBIDOS DO ARQUIVO          *
+      *    ACIDENTES                                                  *
+      *--------------------------------------------------------------*
+       028-VALIDAR-ENTRADA.
+
+           MOVE 'S' TO WS-REG-VALIDO
+           MOVE ZEROS TO WS-COD-MOTIVO-REJ
+           MOVE SPACES TO WS-DESC-MOTIVO-REJ
+
+           IF WS-BAFOMETRO NOT = 'S' AND WS-BAFOMETRO NOT = 'N'
+              MOVE 'N' TO WS-REG-VALIDO
+              MOVE 01  TO WS-COD-MOTIVO-REJ
+              MOVE 'BAFOMETRO INVALIDO - ESPERADO S OU N' TO
+                  WS-DESC-MOTIVO-REJ
+           ELSE
+              IF WS-QTD-OBITOS > WS-QTD-VEICULOS
+                 MOVE 'N' TO WS-REG-VALIDO
+                 MOVE 02  TO WS-COD-MOTIVO-REJ
+                 MOVE 'OBITOS MAIOR QUE VEICULOS ENVOLVIDOS' TO
+                     WS-DESC-MOTIVO-REJ
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O REGISTRO REJEITADO NO ARQUIVO DE REJEITOS         *
+      *--------------------------------------------------------------*
+       029-GRAVAR-REJEITO.
+
+           MOVE WS-CIDADE        TO WS-CIDADE-REJ
+           MOVE WS-ESTADO        TO WS-ESTADO-REJ
+           MOVE WS-QTD-VEICULOS  TO WS-QTD-VEICULOS-REJ
+           MOVE WS-BAFOMETRO     TO WS-BAFOMETRO-REJ
+           MOVE WS-QTD-ACIDENTES TO WS-QTD-ACIDENTES-REJ
+           MOVE WS-QTD-OBITOS    TO WS-QTD-OBITOS-REJ
+           WRITE WS-REG-REJEITO
+           ADD 1 TO WS-CTREJEIT
+           DISPLAY ' * ACIDENTE REJEITADO - CIDADE: ' WS-CIDADE
+               ' - ' WS-DESC-MOTIVO-REJ
+
+           MOVE 'CGPRG007'      TO EX-PROGRAMA
+           MOVE WS-DATA-AAMMDD  TO EX-DATA-EXECUCAO
+           MOVE 'ACIDENTES'     TO EX-SUBSISTEMA
+           MOVE SPACES          TO EX-CHAVE
+           STRING WS-CIDADE DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-ESTADO    DELIMITED BY SIZE
+             INTO EX-CHAVE
+           END-STRING
+           MOVE WS-DESC-MOTIVO-REJ TO EX-MOTIVO
+           WRITE WS-REG-EXCEPREL
+           .
+      *--------------------------------------------------------------*
+      *    MONTAR A LINHA DO RELATUS (MESMO ACIDENTE, FORMATO US)     *
+      *--------------------------------------------------------------*
+       034-MONTAR-LINHA-US.
+
+           MOVE WS-CIDADE     TO CID-US
+           MOVE WS-ESTADO     TO UF-US
+           MOVE WS-PORC       TO WS-USP-VALOR
+           PERFORM 035-CONVERTER-US-PERCENT
+           MOVE WS-USP-SAIDA  TO PACIDS-US
+           WRITE WS-REG-SYSOUT-US
+           .
+      *--------------------------------------------------------------*
+      *    CONVERTER WS-USP-VALOR (9(02)V99) PARA "NN.NN", MONTADO    *
+      *    NA MAO PARA NAO DEPENDER DO DECIMAL-POINT DE SPECIAL-NAMES *
+      *    (QUE AQUI ESTA EM FORMATO BRASILEIRO)                      *
+      *--------------------------------------------------------------*
+       035-CONVERTER-US-PERCENT.
+
+           MOVE WS-USP-VALOR          TO WS-USP-INTEIRO
+           COMPUTE WS-USP-FRAC = (WS-USP-VALOR - WS-USP-INTEIRO) * 100
+           MOVE WS-USP-INTEIRO        TO WS-USP-INTEIRO-ED
+           MOVE ZERO                  TO WS-USP-BRANCOS
+           INSPECT WS-USP-INTEIRO-ED  TALLYING WS-USP-BRANCOS
+               FOR LEADING SPACE
+           MOVE SPACES                TO WS-USP-INTEIRO-TRIM
+           MOVE WS-USP-INTEIRO-ED
+               (WS-USP-BRANCOS + 1 : 2 - WS-USP-BRANCOS)
+               TO WS-USP-INTEIRO-TRIM
+           MOVE SPACES                TO WS-USP-SAIDA
+           STRING WS-USP-INTEIRO-TRIM   DELIMITED BY SPACE
+                  '.'                   DELIMITED BY SIZE
+                  WS-USP-FRAC           DELIMITED BY SIZE
+             INTO WS-USP-SAIDA
+           END-STRING
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UM REGISTRO DE CHECKPOINT COM A QUANTIDADE DE       *
+      *    REGISTROS LIDOS ATE AGORA                                  *
+      *--------------------------------------------------------------*
+       020-GRAVAR-CHECKPT.
+
+           COMPUTE CK-CONTADOR = WS-CK-RESTART + WS-RGLIDO
+           WRITE WS-REG-CHECKPT
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR (OU CRIAR) A ENTRADA DA UF NA TABELA             *
+      *--------------------------------------------------------------*
+       038-LOCALIZAR-UF.
+
+           MOVE 'N' TO WS-U-ACHOU
+           MOVE ZEROS TO WS-U-IDX
+           PERFORM 039-COMPARAR-UF
+              VARYING WS-U-IDX FROM 1 BY 1
+              UNTIL WS-U-IDX > WS-QTDE-UF OR WS-U-ACHOU = 'S'
+           IF WS-U-ACHOU = 'N'
+              IF WS-QTDE-UF < 30
+                 ADD 1 TO WS-QTDE-UF
+                 MOVE WS-QTDE-UF TO WS-U-IDX
+                 MOVE WS-ESTADO  TO WS-U-ESTADO (WS-U-IDX)
+              ELSE
+                 DISPLAY ' * TABELA DE UFS CHEIA (30) - UF '
+                     WS-ESTADO ' NAO ENTRA NA QUEBRA POR UF'
+                 MOVE ZEROS TO WS-U-IDX
+              END-IF
+           END-IF
+           .
+       039-COMPARAR-UF.
+
+           IF WS-U-ESTADO (WS-U-IDX) = WS-ESTADO
+              MOVE 'S' TO WS-U-ACHOU
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O RESUMO DE ACIDENTES POR UF                     *
+      *--------------------------------------------------------------*
+       040-IMPRIMIR-UFS.
+
+           PERFORM 041-IMPRIMIR-LINHA-UF
+              VARYING WS-U-IDX FROM 1 BY 1
+              UNTIL WS-U-IDX > WS-QTDE-UF
+           .
+       041-IMPRIMIR-LINHA-UF.
+
+           COMPUTE WS-U-MEDIA = WS-U-SOMAPORC (WS-U-IDX) /
+               WS-U-QTDCID (WS-U-IDX)
+           MOVE WS-U-MEDIA              TO WS-U-SOUTMEDIA
+           MOVE WS-U-QTDACID (WS-U-IDX) TO WS-U-SOUTQTDACID
+           DISPLAY '---------------------------------'
+           DISPLAY 'MEDIA DAS PORCENTAGENS DE ' WS-U-ESTADO (WS-U-IDX)
+               '.....: ' WS-U-SOUTMEDIA "%"
+           DISPLAY 'QTD. DE ACIDENTES TOTAIS DE '
+               WS-U-ESTADO (WS-U-IDX) '...: ' WS-U-SOUTQTDACID
+           DISPLAY 'QTD. DE CIDADES DE ' WS-U-ESTADO (WS-U-IDX)
+               ' PESQUISADAS: ' WS-U-QTDCID (WS-U-IDX)
+           STRING 'UF '           DELIMITED BY SIZE
+                  WS-U-ESTADO (WS-U-IDX)  DELIMITED BY SIZE
+                  ' MEDIA% '      DELIMITED BY SIZE
+                  WS-U-SOUTMEDIA  DELIMITED BY SIZE
+                  ' ACID '        DELIMITED BY SIZE
+                  WS-U-SOUTQTDACID DELIMITED BY SIZE
+                  ' CIDADES '     DELIMITED BY SIZE
+                  WS-U-QTDCID (WS-U-IDX) DELIMITED BY SIZE
+             INTO WS-REG-ESTATOUT
+           END-STRING
+           WRITE WS-REG-ESTATOUT
+
+           MOVE 'CGPRG007'        TO CT-PROGRAMA
+           MOVE WS-DATA-AAMMDD    TO CT-DATA-EXECUCAO
+           STRING 'QTD ACIDENTES UF '    DELIMITED BY SIZE
+                  WS-U-ESTADO (WS-U-IDX) DELIMITED BY SIZE
+             INTO CT-DESCRICAO
+           MOVE WS-U-QTDACID (WS-U-IDX) TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           .
        045-PROCESSAR-MAIOR.
             MOVE WS-QTD-MAIOR-CID TO QTD-MAIOR-CID
             DISPLAY '---------------------------------'
@@ -218,23 +647,273 @@
             DISPLAY 'QTD. DE ACIDENTES DESTA CIDADE...: '
                QTD-MAIOR-CID
             DISPLAY 'QTD. DE CIDADES PESQUISADAS......: ' WS-RGLIDO
+            STRING 'MAIOR CIDADE '  DELIMITED BY SIZE
+                   WS-CID-MAIOR     DELIMITED BY SIZE
+                   ' ACIDENTES '    DELIMITED BY SIZE
+                   QTD-MAIOR-CID    DELIMITED BY SIZE
+                   ' CIDADES-PESQ ' DELIMITED BY SIZE
+                   WS-RGLIDO        DELIMITED BY SIZE
+              INTO WS-REG-ESTATOUT
+            END-STRING
+            WRITE WS-REG-ESTATOUT
+
+            MOVE 'CGPRG007'           TO CT-PROGRAMA
+            MOVE WS-DATA-AAMMDD       TO CT-DATA-EXECUCAO
+            MOVE 'CIDADE COM MAIS ACIDENTES'   TO CT-DESCRICAO
+            MOVE WS-QTD-MAIOR-CID     TO CT-VALOR
+            WRITE WS-REG-CTLTOTAL
             .
        047-PROCESSAR-MENOR.
-            COMPUTE WS-M-PORC = (WS-QTD-M-OBITO / WS-QTD-M-ACID) * 100
+            IF WS-QTD-M-ACID = ZEROS
+               MOVE ZEROS TO WS-M-PORC
+               ADD 1      TO WS-CTZERODIV
+               DISPLAY ' * CIDADE ' WS-CID-MENOR
+                   ' SEM ACIDENTES REGISTRADOS - PERCENTUAL ZERADO'
+            ELSE
+               COMPUTE WS-M-PORC = (WS-QTD-M-OBITO / WS-QTD-M-ACID)
+                   * 100
+            END-IF
             MOVE WS-M-PORC TO M-PORC
             DISPLAY '----------------------------------'
             DISPLAY 'CIDADE COM MENOR PORCENTAGEM DE OBITOS: '
                      WS-CID-MENOR
             DISPLAY 'PORCENTAGEM DE OBITOS DESTA CIDADE....: '
                      M-PORC '%'
+            STRING 'MENOR-OBITOS CIDADE ' DELIMITED BY SIZE
+                   WS-CID-MENOR           DELIMITED BY SIZE
+                   ' PCTOBITOS '          DELIMITED BY SIZE
+                   M-PORC                 DELIMITED BY SIZE
+              INTO WS-REG-ESTATOUT
+            END-STRING
+            WRITE WS-REG-ESTATOUT
             .
       *--------------------------------------------------------------*
+      *    ORDENAR A TABELA DE CIDADES DA MAIOR PARA A MENOR TAXA
+      *--------------------------------------------------------------*
+       052-ORDENAR-CIDADES.
+
+           IF WS-QTDE-CID > 1
+              PERFORM 053-PASSO-ORDENACAO-CID
+                 VARYING WS-BS-I FROM 1 BY 1
+                 UNTIL WS-BS-I > WS-QTDE-CID - 1
+           END-IF
+           .
+       053-PASSO-ORDENACAO-CID.
+
+           PERFORM 054-COMPARAR-TROCAR-CID
+              VARYING WS-BS-J FROM 1 BY 1
+              UNTIL WS-BS-J > WS-QTDE-CID - WS-BS-I
+           .
+       054-COMPARAR-TROCAR-CID.
+
+           IF WS-TC-PORC (WS-BS-J) < WS-TC-PORC (WS-BS-J + 1)
+              MOVE WS-TC-CIDADE (WS-BS-J)     TO WS-AUX-CIDADE
+              MOVE WS-TC-ESTADO (WS-BS-J)     TO WS-AUX-ESTADO
+              MOVE WS-TC-PORC   (WS-BS-J)     TO WS-AUX-PORC
+              MOVE WS-TC-CIDADE (WS-BS-J + 1) TO WS-TC-CIDADE (WS-BS-J)
+              MOVE WS-TC-ESTADO (WS-BS-J + 1) TO WS-TC-ESTADO (WS-BS-J)
+              MOVE WS-TC-PORC   (WS-BS-J + 1) TO WS-TC-PORC   (WS-BS-J)
+              MOVE WS-AUX-CIDADE    TO WS-TC-CIDADE (WS-BS-J + 1)
+              MOVE WS-AUX-ESTADO    TO WS-TC-ESTADO (WS-BS-J + 1)
+              MOVE WS-AUX-PORC      TO WS-TC-PORC   (WS-BS-J + 1)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O TOP 5 DE CIDADES POR TAXA DE ACIDENTES
+      *--------------------------------------------------------------*
+       055-IMPRIMIR-TOP5.
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOP 5 - CIDADES MAIS PERIGOSAS        *'
+           DISPLAY ' *----------------------------------------*'
+           PERFORM 056-IMPRIMIR-LINHA-TOP5
+              VARYING WS-RNK-POS FROM 1 BY 1
+              UNTIL WS-RNK-POS > WS-QTDE-CID OR WS-RNK-POS > 5
+           .
+       056-IMPRIMIR-LINHA-TOP5.
+
+           MOVE WS-RNK-POS                  TO RK-POS
+           MOVE WS-TC-CIDADE (WS-RNK-POS)    TO RK-CIDADE
+           MOVE WS-TC-ESTADO (WS-RNK-POS)    TO RK-ESTADO
+           MOVE WS-TC-PORC   (WS-RNK-POS)    TO RK-PORC
+           DISPLAY ' * ' RK-POS 'o LUGAR - CIDADE: ' RK-CIDADE
+               '-' RK-ESTADO ' TAXA DE ACIDENTES: ' RK-PORC '%'
+           STRING 'TOP5-POS '  DELIMITED BY SIZE
+                  RK-POS       DELIMITED BY SIZE
+                  ' CIDADE '   DELIMITED BY SIZE
+                  RK-CIDADE    DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  RK-ESTADO    DELIMITED BY SIZE
+                  ' TAXA% '    DELIMITED BY SIZE
+                  RK-PORC      DELIMITED BY SIZE
+             INTO WS-REG-ESTATOUT
+           END-STRING
+           WRITE WS-REG-ESTATOUT
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR OS TOTAIS DE HOJE NA TENDENCIA MENSAL E ANUAL
+      *--------------------------------------------------------------*
+      *    QUANDO A RODADA REINICIOU A PARTIR DE UM CHECKPOINT
+      *    (WS-CK-RESTART > ZEROS), WS-QTD-ACID-DIA/WS-SOMA-PORC-DIA
+      *    SO REFLETEM O TRECHO DO DECK PROCESSADO DEPOIS DO RESTART,
+      *    NAO O DIA INTEIRO - ACUMULAR ESSE VALOR PARCIAL NO
+      *    TRENDACU CORROMPERIA A MEDIA MENSAL/ANUAL. NESSE CASO A
+      *    ATUALIZACAO DO TRENDACU E PULADA PARA O DIA (O ALERTA JA
+      *    FOI EMITIDO EM 090-TERMINAR).
+       048-ATUALIZAR-TENDENCIA.
+
+           IF WS-CK-RESTART > ZEROS
+              DISPLAY ' * TRENDACU NAO ATUALIZADO - RODADA PARCIAL '
+              DISPLAY ' * (RESTART NO CHECKPOINT)                  '
+           ELSE
+              MOVE WS-TR-ANO-ATUAL TO WS-TR-CH-ANO
+              MOVE WS-TR-MES-ATUAL TO WS-TR-CH-MES
+              PERFORM 049-GRAVAR-TREND
+              PERFORM 051-IMPRIMIR-TREND
+
+              MOVE WS-TR-ANO-ATUAL TO WS-TR-CH-ANO
+              MOVE ZEROS           TO WS-TR-CH-MES
+              PERFORM 049-GRAVAR-TREND
+              PERFORM 051-IMPRIMIR-TREND
+           END-IF
+           .
+       049-GRAVAR-TREND.
+
+           READ TRENDACU
+               INVALID KEY
+                   MOVE 1                TO WS-TR-QTDDIAS
+                   MOVE WS-QTD-ACID-DIA   TO WS-TR-QTDACID
+                   MOVE WS-SOMA-PORC-DIA  TO WS-TR-SOMAPORC
+                   WRITE WS-REG-TREND
+               NOT INVALID KEY
+                   ADD 1                  TO WS-TR-QTDDIAS
+                   ADD WS-QTD-ACID-DIA    TO WS-TR-QTDACID
+                   ADD WS-SOMA-PORC-DIA   TO WS-TR-SOMAPORC
+                   REWRITE WS-REG-TREND
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O ACUMULADO DE TENDENCIA (MENSAL OU ANUAL)
+      *--------------------------------------------------------------*
+       051-IMPRIMIR-TREND.
+
+           COMPUTE WS-TR-MEDIA = WS-TR-SOMAPORC / WS-TR-QTDDIAS
+           MOVE WS-TR-MEDIA TO WS-TR-SOUTMEDIA
+           DISPLAY '---------------------------------'
+           IF WS-TR-CH-MES = ZEROS
+              DISPLAY 'TENDENCIA ANUAL - ANO: ' WS-TR-CH-ANO
+           ELSE
+              DISPLAY 'TENDENCIA MENSAL - ANO/MES: ' WS-TR-CH-ANO '/'
+                  WS-TR-CH-MES
+           END-IF
+           DISPLAY 'DIAS PROCESSADOS NO PERIODO......: ' WS-TR-QTDDIAS
+           DISPLAY 'QTD. DE ACIDENTES NO PERIODO.....: ' WS-TR-QTDACID
+           DISPLAY 'MEDIA DAS PORCENTAGENS NO PERIODO.: '
+              WS-TR-SOUTMEDIA "%"
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
+           IF WS-RGLIDO = ZEROS
+              MOVE ZEROS TO WS-PCTBAFOPOS
+           ELSE
+              COMPUTE WS-PCTBAFOPOS =
+                  (WS-CTBAFOPOS / WS-RGLIDO) * 100
+           END-IF
+           MOVE WS-PCTBAFOPOS TO WS-SOUTPCTBAFO
+
+           IF WS-RGLIDO = ZEROS
+              MOVE 08 TO LK-COD-RETORNO
+           ELSE
+              IF WS-CTREJEIT > ZEROS
+                 MOVE 04 TO LK-COD-RETORNO
+              ELSE
+                 MOVE 00 TO LK-COD-RETORNO
+              END-IF
+           END-IF
+           MOVE LK-COD-RETORNO TO RETURN-CODE
+
+      *    QUANDO A RODADA REINICIOU A PARTIR DE UM CHECKPOINT
+      *    (WS-CK-RESTART > ZEROS), OS TOTAIS ABAIXO E A ATUALIZACAO
+      *    DO TRENDACU (048-ATUALIZAR-TENDENCIA) REFLETEM SO O TRECHO
+      *    PROCESSADO DEPOIS DO RESTART. MARCA-SE O CTLTOTAL PARA QUE
+      *    A CONFERENCIA SAIBA QUE O TOTAL NAO E DO DIA INTEIRO.
+           IF WS-CK-RESTART > ZEROS
+              MOVE 'CGPRG007'       TO CT-PROGRAMA
+              MOVE WS-DATA-AAMMDD   TO CT-DATA-EXECUCAO
+              MOVE 'RODADA PARCIAL - RESTART' TO CT-DESCRICAO
+              MOVE WS-CK-RESTART    TO CT-VALOR
+              WRITE WS-REG-CTLTOTAL
+           END-IF
+
+           MOVE 'CGPRG007'          TO CT-PROGRAMA
+           MOVE WS-DATA-AAMMDD      TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS LIDOS'              TO CT-DESCRICAO
+           MOVE WS-RGLIDO           TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG007'          TO CT-PROGRAMA
+           MOVE WS-DATA-AAMMDD      TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS REJEITADOS'         TO CT-DESCRICAO
+           MOVE WS-CTREJEIT         TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG007'          TO CT-PROGRAMA
+           MOVE WS-DATA-AAMMDD      TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS DIVISOR ZERO'       TO CT-DESCRICAO
+           MOVE WS-CTZERODIV        TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG007'          TO CT-PROGRAMA
+           MOVE WS-DATA-AAMMDD      TO CT-DATA-EXECUCAO
+           MOVE 'ACIDENTES BAFOMETRO POSITIVO'  TO CT-DESCRICAO
+           MOVE WS-CTBAFOPOS        TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+
+           CLOSE ACIDENTES
+           CLOSE RELATORIO
+           CLOSE TRENDACU
+           CLOSE CTLTOTAL
+           CLOSE RELATUS
+           CLOSE EXCEPREL
+
            DISPLAY ' *========================================*'
+           IF WS-CK-RESTART > ZEROS
+              DISPLAY ' * ATENCAO: RODADA REINICIADA A PARTIR DO '
+              DISPLAY ' * CHECKPOINT - TOTAIS E TRENDACU ABAIXO  '
+              DISPLAY ' * SAO SO DO TRECHO PROCESSADO APOS O     '
+              DISPLAY ' * RESTART, NAO DO DIA INTEIRO            '
+           END-IF
+           DISPLAY ' * REGISTROS REJEITADOS...........: ' WS-CTREJEIT
+           DISPLAY ' * REGISTROS COM DIVISOR ZERADO..: ' WS-CTZERODIV
+           DISPLAY ' * ACIDENTES COM BAFOMETRO POSITIVO: ' WS-CTBAFOPOS
+           DISPLAY ' * PERCENTUAL COM BAFOMETRO POSITIVO: '
+               WS-SOUTPCTBAFO '%'
+           DISPLAY ' * CODIGO DE RETORNO..............: ' LK-COD-RETORNO
            DISPLAY ' *        FIM DO PROGRAMA CGPRG007           *'
            DISPLAY ' *----------------------------------------*'
+
+           STRING 'TOTAIS DIVISOR-ZERADO '  DELIMITED BY SIZE
+                  WS-CTZERODIV              DELIMITED BY SIZE
+                  ' BAFOMETRO-POSITIVO '    DELIMITED BY SIZE
+                  WS-CTBAFOPOS              DELIMITED BY SIZE
+                  ' PCTBAFOMETRO% '         DELIMITED BY SIZE
+                  WS-SOUTPCTBAFO            DELIMITED BY SIZE
+             INTO WS-REG-ESTATOUT
+           END-STRING
+           WRITE WS-REG-ESTATOUT
+
+           CLOSE ESTATOUT
+           CLOSE ACIDREJ
+           PERFORM 021-LIMPAR-CHECKPT
+           .
+      *--------------------------------------------------------------*
+      *    LIMPAR O CHECKPOINT APOS UM TERMINO NORMAL, PARA QUE A
+      *    PROXIMA EXECUCAO NAO PULE REGISTROS DE UM DECK NOVO
+      *--------------------------------------------------------------*
+       021-LIMPAR-CHECKPT.
+
+           CLOSE CHECKPT
+           OPEN OUTPUT CHECKPT
+           CLOSE CHECKPT
            .
       *---------------> FIM DO PROGRAMA CGPRG007 <-------------------*
