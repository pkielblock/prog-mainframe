@@ -15,22 +15,26 @@
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
-      *==> LOCAL PARA O SELECT DOS ARQUVOS
+      *------------*
+           SELECT ALUNOS     ASSIGN TO "ALUNOS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RELATORIO  ASSIGN TO "RELATORIO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+           SELECT CTLTOTAL   ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTLTOTAL.
 
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
-      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+       FD  ALUNOS
+           LABEL RECORDS ARE STANDARD.
+           COPY CGALUNO.
 
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-
-      *-----> AREA AUXILIAR
-       77  WS-FIM                 PIC X(01) VALUE "N".
-       77  WS-CTEXIB              PIC 9(02).
-
-      *-----> DADOS DE SAIDA VIA SYSOUT
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD.
        01  WS-REG-SYSOUT.
            05 WS-ALUNO            PIC A(25).
            05 WS-RA               PIC X(13).
@@ -38,6 +42,20 @@
            05 WS-NOTA2            PIC Z9V99.
            05 FILLER              PIC X(24)       VALUE SPACES.
 
+       FD  CTLTOTAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGCTLTOT.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+      *-----> AREA AUXILIAR
+       77  WS-FIM                 PIC X(01) VALUE "N".
+       77  WS-CTEXIB              PIC 9(02).
+       77  WS-DATA-EXEC           PIC 9(08).
+       77  WS-FS-RELATORIO        PIC X(02).
+       77  WS-FS-CTLTOTAL         PIC X(02).
+
        LINKAGE SECTION.
       *----------------*
        01  LK-PARAMETROS.
@@ -45,8 +63,8 @@
            05 LK-NOME-DPTO           PIC X(15).
            05 LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *=======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
       *--------------------------------------------------------------*
@@ -54,7 +72,7 @@
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
            PERFORM 050-TERMINAR
-           STOP RUN
+           GOBACK
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS                                    *
@@ -64,31 +82,91 @@
            DISPLAY "** PROGRAMA 02 **"
 
            MOVE  ZEROS  TO  WS-CTEXIB
+           ACCEPT WS-DATA-EXEC FROM DATE
+           OPEN INPUT  ALUNOS
+           PERFORM 011-ABRIR-RELATORIO
+           PERFORM 012-ABRIR-CTLTOTAL
+           PERFORM 025-LER-ALUNOS
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    ABRIR RELATORIO - QUANDO CHAMADO PELO DRIVER QUE ENCADEIA  *
+      *    CGPRG002-007, O DDNAME JA TEM CONTEUDO GRAVADO POR UM      *
+      *    PROGRAMA ANTERIOR DA CADEIA; NESSE CASO OPEN EXTEND FAZ O  *
+      *    RELATORIO DESTE PROGRAMA SE ACRESCENTAR AO QUE JA EXISTE   *
+      *    EM VEZ DE SUBSTITUI-LO. NA 1A VEZ (ARQUIVO AINDA VAZIO,    *
+      *    FILE STATUS 35) ABRE EM OUTPUT NORMALMENTE.                *
       *--------------------------------------------------------------*
-       030-PROCESSAR.
+       011-ABRIR-RELATORIO.
 
-           DISPLAY 'NOME: LUANA E RICARDINO'
+           OPEN EXTEND RELATORIO
+           IF WS-FS-RELATORIO = '35'
+               OPEN OUTPUT RELATORIO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR CTLTOTAL - MESMA LOGICA DE 011-ABRIR-RELATORIO, PARA *
+      *    QUE OS TOTAIS DE CONTROLE DE TODA A CADEIA FIQUEM NUM SO   *
+      *    ARQUIVO CONSOLIDADO.                                       *
+      *--------------------------------------------------------------*
+       012-ABRIR-CTLTOTAL.
+
+           OPEN EXTEND CTLTOTAL
+           IF WS-FS-CTLTOTAL = '35'
+               OPEN OUTPUT CTLTOTAL
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO PROXIMO ALUNO DO ARQUIVO ALUNOS                 *
+      *--------------------------------------------------------------*
+       025-LER-ALUNOS.
+
+           READ ALUNOS
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DO ARQUIVO ALUNOS                *
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
 
-           MOVE 'ZE GABARITO JR'  TO   WS-ALUNO
-           MOVE  1680481117111    TO   WS-RA
-           MOVE  7,25             TO   WS-NOTA1
-           MOVE  10,00            TO   WS-NOTA2
+           MOVE WS-NOME-ALU      TO   WS-ALUNO
+           MOVE WS-NUMERO-ALU    TO   WS-RA
+           MOVE WS-NOTA1-ALU     TO   WS-NOTA1
+           MOVE WS-NOTA2-ALU     TO   WS-NOTA2
 
            DISPLAY WS-REG-SYSOUT
+           WRITE WS-REG-SYSOUT
            ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+
+           PERFORM 025-LER-ALUNOS
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
       *--------------------------------------------------------------*
        050-TERMINAR.
 
+           IF WS-CTEXIB = ZEROS
+               MOVE 04 TO LK-COD-RETORNO
+           ELSE
+               MOVE 00 TO LK-COD-RETORNO
+           END-IF
+           MOVE LK-COD-RETORNO TO RETURN-CODE
+
+           MOVE 'CGPRG002'           TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC         TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS EXIBIDOS'           TO CT-DESCRICAO
+           MOVE WS-CTEXIB            TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+
+           CLOSE ALUNOS
+           CLOSE RELATORIO
+           CLOSE CTLTOTAL
+
            DISPLAY '** FIM DA EXECUCAO **'
 
            DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           DISPLAY "CODIGO DE RETORNO = " LK-COD-RETORNO
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGRPG002 "
            .
       *---------------> FIM DO PROGRAMA CGRPG002 <-------------------*
