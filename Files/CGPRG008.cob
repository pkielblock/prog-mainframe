@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG008.
+       AUTHOR.       PEDRO KIELBLOCK.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-WRITTEN. 05/05/2023.
+       DATE-COMPILED. 05/05/2023.
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *------------*
+           SELECT ALUNOUT   ASSIGN TO "ALUNOUT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FD-NUMERO-ALU
+               FILE STATUS IS WS-FS-ALUNOUT.
+           SELECT CTLTOTAL  ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SYSIN     ASSIGN TO "SYSIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  ALUNOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY CGALUNOF.
+
+       FD  CTLTOTAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGCTLTOT.
+
+       FD  SYSIN
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-TRANSACAO.
+           05  WS-NUMERO-TRANS        PIC 9(13).
+           05  WS-NOTA1-TRANS         PIC 9(02)V99.
+           05  WS-NOTA2-TRANS         PIC 9(02)V99.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+      *-----> AREA AUXILIAR
+       01  WS-AREA-AUX.
+           05  WS-FIM                 PIC X(01) VALUE "N".
+           05  WS-CTLIDO              PIC 9(02).
+           05  WS-CTATUALIZ           PIC 9(02).
+           05  WS-CTNAOENC            PIC 9(02).
+           05  WS-FS-ALUNOUT          PIC X(02).
+           05  WS-DATA-EXEC           PIC 9(08).
+
+       01  WS-SOUTMEDIA                PIC Z9,99.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG008.
+
+           DISPLAY "---------------------------------------------"
+           DISPLAY "ATIVIDADE 8"
+           DISPLAY "CORRECAO DE NOTAS DO ARQUIVO MESTRE DE ALUNOS"
+           DISPLAY "---------------------------------------------"
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           ACCEPT WS-DATA-EXEC FROM DATE
+           OPEN OUTPUT CTLTOTAL
+           OPEN INPUT  SYSIN
+           OPEN I-O ALUNOUT
+           IF WS-FS-ALUNOUT NOT = '00'
+              DISPLAY ' * ERRO ABRINDO ALUNOUT - FS=' WS-FS-ALUNOUT
+              MOVE 'S' TO WS-FIM
+           ELSE
+              PERFORM 025-LER-SYSIN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DA TRANSACAO DE CORRECAO - VIA SYSIN
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           READ SYSIN
+               AT END
+                   MOVE 'S' TO WS-FIM
+               NOT AT END
+                   ADD 1  TO WS-CTLIDO
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR O ALUNO NO ARQUIVO MESTRE E REGRAVAR AS NOTAS
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           MOVE WS-NUMERO-TRANS TO FD-NUMERO-ALU
+           READ ALUNOUT
+               INVALID KEY
+                   ADD 1 TO WS-CTNAOENC
+                   DISPLAY ' * ALUNO NAO ENCONTRADO: ' WS-NUMERO-TRANS
+               NOT INVALID KEY
+                   PERFORM 035-ATUALIZAR-NOTAS
+           END-READ
+
+           PERFORM 025-LER-SYSIN
+           .
+       035-ATUALIZAR-NOTAS.
+
+           MOVE WS-NOTA1-TRANS TO FD-NOTA1-ALU
+           MOVE WS-NOTA2-TRANS TO FD-NOTA2-ALU
+           COMPUTE FD-MEDIA-ALU = (FD-NOTA1-ALU + FD-NOTA2-ALU) / 2
+           IF FD-MEDIA-ALU < 6
+              MOVE 'REPROVADO' TO FD-SITUACAO-ALU
+           ELSE
+              MOVE 'APROVADO'  TO FD-SITUACAO-ALU
+           END-IF
+           REWRITE FD-REG-ALUNO
+               INVALID KEY
+                   DISPLAY ' * ERRO REGRAVANDO ALUNO: ' WS-NUMERO-TRANS
+               NOT INVALID KEY
+                   ADD 1 TO WS-CTATUALIZ
+                   MOVE FD-MEDIA-ALU TO WS-SOUTMEDIA
+                   DISPLAY ' * ALUNO ATUALIZADO: ' FD-NUMERO-ALU
+                       ' NOVA MEDIA: ' WS-SOUTMEDIA
+                       ' SITUACAO: ' FD-SITUACAO-ALU
+           END-REWRITE
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           MOVE 'CGPRG008'           TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC         TO CT-DATA-EXECUCAO
+           MOVE 'TRANSACOES LIDAS'              TO CT-DESCRICAO
+           MOVE WS-CTLIDO            TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG008'           TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC         TO CT-DATA-EXECUCAO
+           MOVE 'ALUNOS ATUALIZADOS'            TO CT-DESCRICAO
+           MOVE WS-CTATUALIZ         TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG008'           TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC         TO CT-DATA-EXECUCAO
+           MOVE 'ALUNOS NAO ENCONTRADOS'        TO CT-DESCRICAO
+           MOVE WS-CTNAOENC          TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+
+           CLOSE ALUNOUT
+           CLOSE CTLTOTAL
+           CLOSE SYSIN
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG008        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TRANSACOES LIDAS.......: ' WS-CTLIDO
+           DISPLAY ' * ALUNOS ATUALIZADOS.....: ' WS-CTATUALIZ
+           DISPLAY ' * ALUNOS NAO ENCONTRADOS.: ' WS-CTNAOENC
+           DISPLAY ' *========================================*'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG008        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *---------------> FIM DO PROGRAMA CGPRG008 <-------------------*
