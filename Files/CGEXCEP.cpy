@@ -0,0 +1,15 @@
+      *================================================================*
+      *    CGEXCEP - LAYOUT PADRAO DO REGISTRO DE EXCECAO CONSOLIDADA  *
+      *    UTILIZADO POR TODOS OS PROGRAMAS QUE REJEITAM REGISTROS DE  *
+      *    ENTRADA (029-GRAVAR-REJEITO) PARA GRAVAR, ALEM DO SEU       *
+      *    PROPRIO ARQUIVO DE REJEITOS, UM REGISTRO NO ARQUIVO         *
+      *    EXCEPREL - PARA QUE A CONFERENCIA DE UMA NOITE DE           *
+      *    PROCESSAMENTO LEIA UM UNICO RELATORIO DE EXCECOES EM VEZ    *
+      *    DE GARIMPAR O REJEITO DE CADA PROGRAMA EM SEPARADO.         *
+      *================================================================*
+       01  WS-REG-EXCEPREL.
+           05  EX-PROGRAMA         PIC X(08).
+           05  EX-DATA-EXECUCAO    PIC X(08).
+           05  EX-SUBSISTEMA       PIC X(15).
+           05  EX-CHAVE            PIC X(13).
+           05  EX-MOTIVO           PIC X(30).
