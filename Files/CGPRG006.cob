@@ -17,32 +17,41 @@
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
-      *==> LOCAL PARA O SELECT DOS ARQUVOS
+      *------------*
+           SELECT ACIDENTES  ASSIGN TO "ACIDENTES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RELATORIO  ASSIGN TO "RELATORIO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+           SELECT CHECKPT    ASSIGN TO "CHECKPT6"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPT.
+           SELECT ACIDREJ    ASSIGN TO "ACIDREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ACIDREJ.
+           SELECT CTLTOTAL   ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTLTOTAL.
+           SELECT EXCEPREL   ASSIGN TO "EXCEPREL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPREL.
 
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
-      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
-
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-
-      *-----> AREA AUXILIAR
-       01  WS-AREA-AUX.
-           05  WS-FIM                 PIC X(01) VALUE "N".
-           05  WS-CTLIDO              PIC 9(02).
-           05  WS-DATA                PIC 9(08).
-           05  WS-AUXPCTACID          PIC 9(4)V99.
-      *-----> DADOS DE ENTRADA
-       01  WS-REG-SYSIN.
+       FD  ACIDENTES
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-ACID.
            05 WS-CIDADE           PIC 9(05).
            05 WS-ESTADO           PIC X(2).
            05 WS-QTD-VEICULOS     PIC 9(07).
            05 WS-BAFOMETRO        PIC X(01).
            05 WS-QTD-ACIDENTES    PIC 9(04).
            05 WS-QTD-OBITOS       PIC 9(04).
-      *-----> DADOS DE SAIDA VIA SYSOUT
+
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD.
        01  WS-REG-SYSOUT.
            05 CID                 PIC 99999.
            05 FILLER              PIC X(01) VALUE '-'.
@@ -59,54 +68,527 @@
            05 PACIDS              PIC ZZ9,99.
            05 FILLER              PIC X(01) VALUE '%'.
 
+       FD  CHECKPT
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-CHECKPT.
+           05  CK-CONTADOR            PIC 9(07).
+
+       FD  ACIDREJ
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-REJEITO.
+           05  WS-CIDADE-REJ          PIC 9(05).
+           05  WS-ESTADO-REJ          PIC X(02).
+           05  WS-QTD-VEICULOS-REJ    PIC 9(07).
+           05  WS-BAFOMETRO-REJ       PIC X(01).
+           05  WS-QTD-ACIDENTES-REJ   PIC 9(04).
+           05  WS-QTD-OBITOS-REJ      PIC 9(04).
+           05  WS-COD-MOTIVO-REJ      PIC 9(02).
+           05  WS-DESC-MOTIVO-REJ     PIC X(30).
+
+       FD  CTLTOTAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGCTLTOT.
+
+       FD  EXCEPREL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGEXCEP.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+      *-----> AREA AUXILIAR
+       01  WS-AREA-AUX.
+           05  WS-FIM                 PIC X(01) VALUE "N".
+           05  WS-PRIMVALIDO          PIC X(01) VALUE "N".
+           05  WS-CTLIDO              PIC 9(07).
+           05  WS-DATA                PIC 9(08).
+           05  WS-AUXPCTACID          PIC 9(4)V99.
+           05  WS-CTZERODIV           PIC 9(02).
+           05  WS-CID-MAIOR           PIC 9(05).
+           05  WS-QTD-MAIOR-CID       PIC 9(04).
+           05  QTD-MAIOR-CID          PIC Z.ZZ9.
+           05  WS-CID-MENOR           PIC 9(05).
+           05  WS-M-PORC              PIC 99V9999.
+           05  M-PORC                 PIC ZZ9,99.
+           05  WS-QTD-M-OBITO         PIC 9(04).
+           05  WS-QTD-M-ACID          PIC 9(05).
+           05  WS-CTBAFOPOS           PIC 9(03).
+           05  WS-PCTBAFOPOS          PIC 9(03)V99.
+           05  WS-SOUTPCTBAFO         PIC ZZ9,99.
+           05  WS-CTREJEIT            PIC 9(04)   VALUE ZEROS.
+           05  WS-FS-RELATORIO        PIC X(02).
+           05  WS-FS-ACIDREJ          PIC X(02).
+           05  WS-FS-CTLTOTAL         PIC X(02).
+           05  WS-FS-EXCEPREL         PIC X(02).
+       77  WS-REG-VALIDO              PIC X(01).
+
+      *-----> CONTROLE DE CHECKPOINT/RESTART DO DECK DE ACIDENTES
+       01  WS-AREA-CHECKPT.
+           05  WS-FS-CHECKPT          PIC X(02).
+           05  WS-CK-FIM              PIC X(01).
+           05  WS-CK-RESTART          PIC 9(07)   VALUE ZEROS.
+           05  WS-CK-CONTAGEM         PIC 9(04)   VALUE ZEROS.
+           05  WS-CK-INTERVALO        PIC 9(04)   VALUE 0050.
+
+      *-----> TABELA DE ACUMULO POR UF (QUALQUER ESTADO RECEBIDO)
+       01  WS-QTDE-UF                 PIC 99      VALUE ZEROS.
+       01  WS-U-IDX                   PIC 99.
+       01  WS-U-ACHOU                 PIC X(01).
+       01  WS-TAB-UFS.
+           05  WS-TAB-UF  OCCURS 30 TIMES.
+               10  WS-U-ESTADO         PIC X(02).
+               10  WS-U-QTDCID         PIC 9(02).
+               10  WS-U-QTDACID        PIC 9(05).
+               10  WS-U-SOMAPORC       PIC 99V9999.
+       01  WS-U-MEDIA                  PIC 99V9999.
+       01  WS-U-SOUTMEDIA               PIC ZZ9,99.
+       01  WS-U-SOUTQTDACID             PIC ZZ.ZZ9.
        LINKAGE SECTION.
       *----------------*
        01  LK-PARAMETROS.
            05 LK-NR-DPTO             PIC 9(04).
            05 LK-NOME-DPTO           PIC X(15).
+           05 LK-DATA-REF            PIC 9(08).
            05 LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *=======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
       *--------------------------------------------------------------*
 
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 040-IMPRIMIR-UFS
+           PERFORM 045-PROCESSAR-MAIOR
+           PERFORM 047-PROCESSAR-MENOR
            PERFORM 050-TERMINAR
-           STOP RUN
+           GOBACK
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS                                    *
       *--------------------------------------------------------------*
        010-INICIAR.
 
-           ACCEPT WS-DATA FROM DATE
+           IF LK-DATA-REF = ZEROS
+              ACCEPT WS-DATA FROM DATE
+           ELSE
+              MOVE LK-DATA-REF TO WS-DATA
+           END-IF
            DISPLAY "PEDRO"
            DISPLAY "ATIVIDADE 6"
            DISPLAY "ESTATISTICAS - DATA DO CALCULO:" WS-DATA (7:2) "/"
                WS-DATA (5:2) "/" "2" WS-DATA (2:3)
            MOVE  ZEROS  TO  WS-CTLIDO
+           OPEN INPUT  ACIDENTES
+           PERFORM 011-ABRIR-RELATORIO
+           PERFORM 012-ABRIR-ACIDREJ
+           PERFORM 013-ABRIR-CTLTOTAL
+           PERFORM 014-ABRIR-EXCEPREL
+           PERFORM 020-ABRIR-CHECKPT
+           PERFORM 021-PULAR-REGISTROS
+           PERFORM 025-LER-ACIDENTES
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR RELATORIO/ACIDREJ/CTLTOTAL/EXCEPREL - QUANDO CHAMADO *
+      *    PELO DRIVER QUE ENCADEIA CGPRG002-007, ESTES DDNAMES JA    *
+      *    TEM CONTEUDO GRAVADO POR UM PROGRAMA ANTERIOR DA CADEIA;   *
+      *    OPEN EXTEND FAZ O RESULTADO DESTE PROGRAMA SE ACRESCENTAR  *
+      *    AO QUE JA EXISTE EM VEZ DE SUBSTITUI-LO. NA 1A VEZ         *
+      *    (ARQUIVO AINDA VAZIO, FILE STATUS 35) ABRE EM OUTPUT       *
+      *    NORMALMENTE.                                               *
+      *--------------------------------------------------------------*
+       011-ABRIR-RELATORIO.
+
+           OPEN EXTEND RELATORIO
+           IF WS-FS-RELATORIO = '35'
+               OPEN OUTPUT RELATORIO
+           END-IF
+           .
+       012-ABRIR-ACIDREJ.
+
+           OPEN EXTEND ACIDREJ
+           IF WS-FS-ACIDREJ = '35'
+               OPEN OUTPUT ACIDREJ
+           END-IF
+           .
+       013-ABRIR-CTLTOTAL.
+
+           OPEN EXTEND CTLTOTAL
+           IF WS-FS-CTLTOTAL = '35'
+               OPEN OUTPUT CTLTOTAL
+           END-IF
+           .
+       014-ABRIR-EXCEPREL.
+
+           OPEN EXTEND EXCEPREL
+           IF WS-FS-EXCEPREL = '35'
+               OPEN OUTPUT EXCEPREL
+           END-IF
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    ABRIR O CHECKPOINT E DETERMINAR O PONTO DE RESTART, SE
+      *    HOUVER UM CHECKPOINT DE UMA EXECUCAO ANTERIOR ABENDADA
+      *--------------------------------------------------------------*
+       020-ABRIR-CHECKPT.
+
+           MOVE ZEROS TO WS-CK-RESTART
+           OPEN INPUT CHECKPT
+           IF WS-FS-CHECKPT = '35'
+              OPEN OUTPUT CHECKPT
+              CLOSE CHECKPT
+           ELSE
+              MOVE 'N' TO WS-CK-FIM
+              PERFORM 022-LER-ULTIMO-CHECKPT UNTIL WS-CK-FIM = 'S'
+              CLOSE CHECKPT
+           END-IF
+           OPEN EXTEND CHECKPT
+           .
+       022-LER-ULTIMO-CHECKPT.
+
+           READ CHECKPT
+               AT END
+                   MOVE 'S' TO WS-CK-FIM
+               NOT AT END
+                   MOVE CK-CONTADOR TO WS-CK-RESTART
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PULAR OS REGISTROS JA LIDOS NA EXECUCAO ANTERIOR, SEGUNDO
+      *    O ULTIMO CHECKPOINT GRAVADO
+      *--------------------------------------------------------------*
+       021-PULAR-REGISTROS.
+
+           IF WS-CK-RESTART > ZEROS
+              DISPLAY ' * RESTART NO CHECKPOINT: ' WS-CK-RESTART
+              PERFORM 023-LER-DESCARTAR-ACID
+                 WS-CK-RESTART TIMES
+           END-IF
+           .
+       023-LER-DESCARTAR-ACID.
+
+           READ ACIDENTES
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO PROXIMO REGISTRO DO ARQUIVO ACIDENTES          *
+      *--------------------------------------------------------------*
+       025-LER-ACIDENTES.
+
+           READ ACIDENTES
+               AT END
+                   MOVE 'S' TO WS-FIM
+               NOT AT END
+                   ADD 1 TO WS-CTLIDO
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DO ARQUIVO ACIDENTES             *
       *--------------------------------------------------------------*
        030-PROCESSAR.
-           ACCEPT WS-REG-SYSIN FROM SYSIN
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE 'S' TO WS-FIM
+
+           PERFORM 028-VALIDAR-ENTRADA
+           IF WS-REG-VALIDO = 'N'
+              PERFORM 029-GRAVAR-REJEITO
+           ELSE
+              IF WS-QTD-ACIDENTES = ZEROS
+                 MOVE ZEROS TO WS-AUXPCTACID
+                 ADD 1      TO WS-CTZERODIV
+                 DISPLAY ' * CIDADE ' WS-CIDADE
+                     ' SEM ACIDENTES REGISTRADOS - PERCENTUAL ZERADO'
+              ELSE
+                 COMPUTE WS-AUXPCTACID = WS-QTD-VEICULOS /
+                     WS-QTD-ACIDENTES
+              END-IF
+              MOVE WS-AUXPCTACID TO PACIDS
+              MOVE WS-CIDADE TO CID
+              MOVE WS-ESTADO TO UF
+              MOVE WS-QTD-VEICULOS TO QTVEICS
+              MOVE WS-BAFOMETRO TO BAFO
+              MOVE WS-QTD-ACIDENTES TO QTACIDS
+              MOVE WS-QTD-OBITOS TO QTOBITOS
+              DISPLAY WS-REG-SYSOUT
+              WRITE WS-REG-SYSOUT
+
+              IF WS-BAFOMETRO = 'S'
+                 ADD 1 TO WS-CTBAFOPOS
+              END-IF
+
+              PERFORM 038-LOCALIZAR-UF
+              IF WS-U-IDX > ZEROS
+                 ADD WS-QTD-ACIDENTES  TO WS-U-QTDACID (WS-U-IDX)
+                 ADD 1                 TO WS-U-QTDCID  (WS-U-IDX)
+                 ADD WS-AUXPCTACID     TO WS-U-SOMAPORC (WS-U-IDX)
+              END-IF
+
+              IF WS-PRIMVALIDO = 'N'
+                 MOVE 'S'              TO WS-PRIMVALIDO
+                 MOVE WS-QTD-ACIDENTES TO WS-QTD-MAIOR-CID
+                 MOVE WS-CIDADE        TO WS-CID-MAIOR
+                 MOVE WS-CIDADE        TO WS-CID-MENOR
+                 MOVE WS-AUXPCTACID    TO WS-M-PORC
+              END-IF
+              IF WS-QTD-ACIDENTES > WS-QTD-MAIOR-CID
+                 MOVE WS-QTD-ACIDENTES TO WS-QTD-MAIOR-CID
+                 MOVE WS-CIDADE        TO WS-CID-MAIOR
+              END-IF
+              IF WS-AUXPCTACID < WS-M-PORC
+                 MOVE WS-CIDADE        TO WS-CID-MENOR
+                 MOVE WS-AUXPCTACID    TO WS-M-PORC
+                 MOVE WS-QTD-OBITOS    TO WS-QTD-M-OBITO
+                 MOVE WS-QTD-ACIDENTES TO WS-QTD-M-ACID
+              END-IF
+           END-IF
+
+           ADD 1 TO WS-CK-CONTAGEM
+           IF WS-CK-CONTAGEM >= WS-CK-INTERVALO
+              PERFORM 026-GRAVAR-CHECKPT
+              MOVE ZEROS TO WS-CK-CONTAGEM
+           END-IF
+
+           PERFORM 025-LER-ACIDENTES
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR OS DADOS DE ACIDENTE RECEBIDOS DO ARQUIVO          *
+      *    ACIDENTES                                                  *
+      *--------------------------------------------------------------*
+       028-VALIDAR-ENTRADA.
+
+           MOVE 'S' TO WS-REG-VALIDO
+           MOVE ZEROS TO WS-COD-MOTIVO-REJ
+           MOVE SPACES TO WS-DESC-MOTIVO-REJ
+
+           IF WS-BAFOMETRO NOT = 'S' AND WS-BAFOMETRO NOT = 'N'
+              MOVE 'N' TO WS-REG-VALIDO
+              MOVE 01  TO WS-COD-MOTIVO-REJ
+              MOVE 'BAFOMETRO INVALIDO - ESPERADO S OU N' TO
+                  WS-DESC-MOTIVO-REJ
+           ELSE
+              IF WS-QTD-OBITOS > WS-QTD-VEICULOS
+                 MOVE 'N' TO WS-REG-VALIDO
+                 MOVE 02  TO WS-COD-MOTIVO-REJ
+                 MOVE 'OBITOS MAIOR QUE VEICULOS ENVOLVIDOS' TO
+                     WS-DESC-MOTIVO-REJ
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O REGISTRO REJEITADO NO ARQUIVO DE REJEITOS         *
+      *--------------------------------------------------------------*
+       029-GRAVAR-REJEITO.
+
+           MOVE WS-CIDADE        TO WS-CIDADE-REJ
+           MOVE WS-ESTADO        TO WS-ESTADO-REJ
+           MOVE WS-QTD-VEICULOS  TO WS-QTD-VEICULOS-REJ
+           MOVE WS-BAFOMETRO     TO WS-BAFOMETRO-REJ
+           MOVE WS-QTD-ACIDENTES TO WS-QTD-ACIDENTES-REJ
+           MOVE WS-QTD-OBITOS    TO WS-QTD-OBITOS-REJ
+           WRITE WS-REG-REJEITO
+           ADD 1 TO WS-CTREJEIT
+           DISPLAY ' * ACIDENTE REJEITADO - CIDADE: ' WS-CIDADE
+               ' - ' WS-DESC-MOTIVO-REJ
+
+           MOVE 'CGPRG006'      TO EX-PROGRAMA
+           MOVE WS-DATA         TO EX-DATA-EXECUCAO
+           MOVE 'ACIDENTES'     TO EX-SUBSISTEMA
+           MOVE SPACES          TO EX-CHAVE
+           STRING WS-CIDADE DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-ESTADO    DELIMITED BY SIZE
+             INTO EX-CHAVE
+           END-STRING
+           MOVE WS-DESC-MOTIVO-REJ TO EX-MOTIVO
+           WRITE WS-REG-EXCEPREL
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UM REGISTRO DE CHECKPOINT COM A QUANTIDADE DE       *
+      *    REGISTROS LIDOS ATE AGORA                                  *
+      *--------------------------------------------------------------*
+       026-GRAVAR-CHECKPT.
+
+           COMPUTE CK-CONTADOR = WS-CK-RESTART + WS-CTLIDO
+           WRITE WS-REG-CHECKPT
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR (OU CRIAR) A ENTRADA DA UF NA TABELA             *
+      *--------------------------------------------------------------*
+       038-LOCALIZAR-UF.
+
+           MOVE 'N' TO WS-U-ACHOU
+           MOVE ZEROS TO WS-U-IDX
+           PERFORM 039-COMPARAR-UF
+              VARYING WS-U-IDX FROM 1 BY 1
+              UNTIL WS-U-IDX > WS-QTDE-UF OR WS-U-ACHOU = 'S'
+           IF WS-U-ACHOU = 'N'
+              IF WS-QTDE-UF < 30
+                 ADD 1 TO WS-QTDE-UF
+                 MOVE WS-QTDE-UF TO WS-U-IDX
+                 MOVE WS-ESTADO  TO WS-U-ESTADO (WS-U-IDX)
+              ELSE
+                 DISPLAY ' * TABELA DE UFS CHEIA (30) - UF '
+                     WS-ESTADO ' NAO ENTRA NA QUEBRA POR UF'
+                 MOVE ZEROS TO WS-U-IDX
+              END-IF
+           END-IF
+           .
+       039-COMPARAR-UF.
+
+           IF WS-U-ESTADO (WS-U-IDX) = WS-ESTADO
+              MOVE 'S' TO WS-U-ACHOU
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O RESUMO DE ACIDENTES POR UF                     *
+      *--------------------------------------------------------------*
+       040-IMPRIMIR-UFS.
+
+           PERFORM 041-IMPRIMIR-LINHA-UF
+              VARYING WS-U-IDX FROM 1 BY 1
+              UNTIL WS-U-IDX > WS-QTDE-UF
+           .
+       041-IMPRIMIR-LINHA-UF.
+
+           COMPUTE WS-U-MEDIA = WS-U-SOMAPORC (WS-U-IDX) /
+               WS-U-QTDCID (WS-U-IDX)
+           MOVE WS-U-MEDIA              TO WS-U-SOUTMEDIA
+           MOVE WS-U-QTDACID (WS-U-IDX) TO WS-U-SOUTQTDACID
+           DISPLAY '---------------------------------'
+           DISPLAY 'MEDIA DAS PORCENTAGENS DE ' WS-U-ESTADO (WS-U-IDX)
+               '.....: ' WS-U-SOUTMEDIA "%"
+           DISPLAY 'QTD. DE ACIDENTES TOTAIS DE '
+               WS-U-ESTADO (WS-U-IDX) '...: ' WS-U-SOUTQTDACID
+           DISPLAY 'QTD. DE CIDADES DE ' WS-U-ESTADO (WS-U-IDX)
+               ' PESQUISADAS: ' WS-U-QTDCID (WS-U-IDX)
+
+           MOVE 'CGPRG006'        TO CT-PROGRAMA
+           MOVE WS-DATA           TO CT-DATA-EXECUCAO
+           STRING 'QTD ACIDENTES UF '    DELIMITED BY SIZE
+                  WS-U-ESTADO (WS-U-IDX) DELIMITED BY SIZE
+             INTO CT-DESCRICAO
+           MOVE WS-U-QTDACID (WS-U-IDX) TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           .
+       045-PROCESSAR-MAIOR.
+
+           MOVE WS-QTD-MAIOR-CID TO QTD-MAIOR-CID
+           DISPLAY '---------------------------------'
+           DISPLAY 'CIDADE COM MAIOR QTD DE ACIDENTES: ' WS-CID-MAIOR
+           DISPLAY 'QTD. DE ACIDENTES DESTA CIDADE...: '
+              QTD-MAIOR-CID
+           DISPLAY 'QTD. DE CIDADES PESQUISADAS......: ' WS-CTLIDO
+           .
+       047-PROCESSAR-MENOR.
+
+           IF WS-QTD-M-ACID = ZEROS
+              MOVE ZEROS TO WS-M-PORC
+              ADD 1      TO WS-CTZERODIV
+              DISPLAY ' * CIDADE ' WS-CID-MENOR
+                  ' SEM ACIDENTES REGISTRADOS - PERCENTUAL ZERADO'
            ELSE
-              ADD 1 TO WS-CTLIDO
-           END-IF
-           COMPUTE WS-AUXPCTACID = WS-QTD-VEICULOS / WS-QTD-ACIDENTES
-           MOVE WS-AUXPCTACID TO PACIDS
-           MOVE WS-CIDADE TO CID
-           MOVE WS-ESTADO TO UF
-           MOVE WS-QTD-VEICULOS TO QTVEICS
-           MOVE WS-BAFOMETRO TO BAFO
-           MOVE WS-QTD-ACIDENTES TO QTACIDS
-           MOVE WS-QTD-OBITOS TO QTOBITOS
-           DISPLAY WS-REG-SYSOUT
+              COMPUTE WS-M-PORC = (WS-QTD-M-OBITO / WS-QTD-M-ACID)
+                  * 100
+           END-IF
+           MOVE WS-M-PORC TO M-PORC
+           DISPLAY '----------------------------------'
+           DISPLAY 'CIDADE COM MENOR PORCENTAGEM DE OBITOS: '
+                    WS-CID-MENOR
+           DISPLAY 'PORCENTAGEM DE OBITOS DESTA CIDADE....: '
+                    M-PORC '%'
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       050-TERMINAR.
+
+           IF WS-CTLIDO = ZEROS
+              MOVE ZEROS TO WS-PCTBAFOPOS
+           ELSE
+              COMPUTE WS-PCTBAFOPOS =
+                  (WS-CTBAFOPOS / WS-CTLIDO) * 100
+           END-IF
+           MOVE WS-PCTBAFOPOS TO WS-SOUTPCTBAFO
+
+           IF WS-CTLIDO = ZEROS
+              MOVE 08 TO LK-COD-RETORNO
+           ELSE
+              IF WS-CTREJEIT > ZEROS
+                 MOVE 04 TO LK-COD-RETORNO
+              ELSE
+                 MOVE 00 TO LK-COD-RETORNO
+              END-IF
+           END-IF
+           MOVE LK-COD-RETORNO TO RETURN-CODE
+
+      *    QUANDO A RODADA REINICIOU A PARTIR DE UM CHECKPOINT
+      *    (WS-CK-RESTART > ZEROS), OS TOTAIS ABAIXO REFLETEM SO O
+      *    TRECHO PROCESSADO DEPOIS DO RESTART. MARCA-SE O CTLTOTAL
+      *    PARA QUE A CONFERENCIA SAIBA QUE O TOTAL NAO E DA RODADA
+      *    INTEIRA.
+           IF WS-CK-RESTART > ZEROS
+              MOVE 'CGPRG006'          TO CT-PROGRAMA
+              MOVE WS-DATA             TO CT-DATA-EXECUCAO
+              MOVE 'RODADA PARCIAL - RESTART'   TO CT-DESCRICAO
+              MOVE WS-CK-RESTART       TO CT-VALOR
+              WRITE WS-REG-CTLTOTAL
+           END-IF
+
+           MOVE 'CGPRG006'             TO CT-PROGRAMA
+           MOVE WS-DATA                TO CT-DATA-EXECUCAO
+           MOVE 'CIDADES LIDAS'                   TO CT-DESCRICAO
+           MOVE WS-CTLIDO               TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG006'             TO CT-PROGRAMA
+           MOVE WS-DATA                TO CT-DATA-EXECUCAO
+           MOVE 'CIDADES REJEITADAS'             TO CT-DESCRICAO
+           MOVE WS-CTREJEIT             TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG006'             TO CT-PROGRAMA
+           MOVE WS-DATA                TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS DIVISOR ZERO'          TO CT-DESCRICAO
+           MOVE WS-CTZERODIV            TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG006'             TO CT-PROGRAMA
+           MOVE WS-DATA                TO CT-DATA-EXECUCAO
+           MOVE 'ACIDENTES BAFOMETRO POSITIVO'    TO CT-DESCRICAO
+           MOVE WS-CTBAFOPOS            TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+
+           CLOSE ACIDENTES
+           CLOSE RELATORIO
+           CLOSE ACIDREJ
+           CLOSE CTLTOTAL
+           CLOSE EXCEPREL
+           PERFORM 027-LIMPAR-CHECKPT
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' * TOTAIS DE CONTROLE - CGPRG006          *'
+           DISPLAY ' *----------------------------------------*'
+           IF WS-CK-RESTART > ZEROS
+              DISPLAY ' * ATENCAO: RODADA REINICIADA A PARTIR DO '
+              DISPLAY ' * CHECKPOINT - TOTAIS ABAIXO SAO SO DO   '
+              DISPLAY ' * TRECHO PROCESSADO APOS O RESTART       '
+           END-IF
+           DISPLAY ' * CIDADES LIDAS..................: ' WS-CTLIDO
+           DISPLAY ' * CIDADES REJEITADAS.............: ' WS-CTREJEIT
+           DISPLAY ' * REGISTROS COM DIVISOR ZERADO...: ' WS-CTZERODIV
+           DISPLAY ' * ACIDENTES COM BAFOMETRO POSITIVO: ' WS-CTBAFOPOS
+           DISPLAY ' * PERCENTUAL COM BAFOMETRO POSITIVO: '
+               WS-SOUTPCTBAFO '%'
+           DISPLAY ' * CODIGO DE RETORNO..............: ' LK-COD-RETORNO
+           DISPLAY ' *========================================*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG006        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    LIMPAR O CHECKPOINT APOS UM TERMINO NORMAL, PARA QUE A
+      *    PROXIMA EXECUCAO NAO PULE REGISTROS DE UM DECK NOVO
+      *--------------------------------------------------------------*
+       027-LIMPAR-CHECKPT.
+
+           CLOSE CHECKPT
+           OPEN OUTPUT CHECKPT
+           CLOSE CHECKPT
            .
       *---------------> FIM DO PROGRAMA CGRPG006 <-------------------*
