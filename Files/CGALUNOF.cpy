@@ -0,0 +1,15 @@
+      *================================================================*
+      *    CGALUNOF - LAYOUT DO ARQUIVO MESTRE DE ALUNOS (ALUNOUT)    *
+      *    GRAVADO PELO CGPRG005 E MANTIDO PELO CGPRG008, CHAVEADO   *
+      *    POR FD-NUMERO-ALU.                                        *
+      *================================================================*
+       01  FD-REG-ALUNO.
+           05  FD-NUMERO-ALU       PIC 9(13).
+           05  FD-NOME-ALU         PIC X(25).
+           05  FD-SEXO-ALU         PIC X(01).
+           05  FD-IDADE-ALU        PIC 9(02).
+           05  FD-CURSO-ALU        PIC X(12).
+           05  FD-NOTA1-ALU        PIC 9(02)V99.
+           05  FD-NOTA2-ALU        PIC 9(02)V99.
+           05  FD-MEDIA-ALU        PIC 9(02)V99.
+           05  FD-SITUACAO-ALU     PIC X(09).
