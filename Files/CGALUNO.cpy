@@ -0,0 +1,15 @@
+      *================================================================*
+      *    CGALUNO - LAYOUT PADRAO DO REGISTRO DE ALUNO               *
+      *    UTILIZADO PELOS PROGRAMAS CGPRG002, CGPRG003 E CGPRG005    *
+      *    PARA QUE O CADASTRO DO ALUNO SO PRECISE SER ALTERADO       *
+      *    EM UM UNICO LOCAL.                                        *
+      *================================================================*
+       01  WS-REG-ALUNO.
+           05  WS-NUMERO-ALU       PIC 9(13).
+           05  WS-NOME-ALU         PIC X(25).
+           05  WS-SEXO-ALU         PIC X(01).
+           05  WS-IDADE-ALU        PIC 9(02).
+           05  WS-CURSO-ALU        PIC X(12).
+           05  WS-NOTA1-ALU        PIC 9(02)V99.
+           05  WS-NOTA2-ALU        PIC 9(02)V99.
+           05  WS-NOTA3-ALU        PIC 9(02)V99.
