@@ -11,10 +11,88 @@
            .
        INPUT-OUTPUT SECTION.
       *---------------------*
+       FILE-CONTROL.
+      *------------*
+           SELECT ALUNOS    ASSIGN TO "ALUNOS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RELATORIO ASSIGN TO "RELATORIO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+           SELECT ALUNOUT   ASSIGN TO "ALUNOUT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-NUMERO-ALU
+               FILE STATUS IS WS-FS-ALUNOUT.
+           SELECT CHECKPT   ASSIGN TO "CHECKPT5"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPT.
+           SELECT ALUNOREJ  ASSIGN TO "ALUNOREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTLTOTAL  ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTLTOTAL.
+           SELECT EXCEPREL  ASSIGN TO "EXCEPREL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPREL.
+
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
+       FD  ALUNOS
+           LABEL RECORDS ARE STANDARD.
+           COPY CGALUNO.
+
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-SYSOUT.
+           05 WS-NUM              PIC 9(13).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NOM              PIC X(20).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-SEX              PIC X(01).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-IDA              PIC Z9.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-CUR              PIC X(12).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NT1              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NT2              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-MED              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-SITUACAO         PIC X(09).
+
+       FD  ALUNOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY CGALUNOF.
+
+       FD  CHECKPT
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-CHECKPT.
+           05  CK-CONTADOR            PIC 9(07).
+
+       FD  ALUNOREJ
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-REJEITO.
+           05  WS-NUMERO-REJ          PIC 9(13).
+           05  WS-NOME-REJ            PIC X(25).
+           05  WS-SEXO-REJ            PIC X(01).
+           05  WS-CURSO-REJ           PIC X(12).
+           05  WS-NOTA1-REJ           PIC 9(02)V99.
+           05  WS-NOTA2-REJ           PIC 9(02)V99.
+           05  WS-COD-MOTIVO-REJ      PIC 9(02).
+           05  WS-DESC-MOTIVO-REJ     PIC X(30).
+
+       FD  CTLTOTAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGCTLTOT.
+
+       FD  EXCEPREL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGEXCEP.
+
        WORKING-STORAGE SECTION.
       *-----------------------*
        01  FILLER                 PIC X(35)        VALUE
@@ -23,50 +101,87 @@
       *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
        01  WS-AREA-AUX.
            05  WS-FIM                 PIC X(01).
-           05  WS-CTLIDO              PIC 9(02).
+           05  WS-CTLIDO              PIC 9(07).
            05  WS-MEDIA               PIC 9(02)V99.
            05  WS-TOTALF              PIC 99.
            05  WS-TOTALM              PIC 99.
+           05  WS-TOTVALIDOS          PIC 9(07).
            05  WS-MEDIAGERAL          PIC 99V99.
            05  WS-SOUTMEDIAGERAL      PIC Z9,99.
            05  WS-ABAIXOMEDIA         PIC 99.
            05  WS-PCTABAIXOMED        PIC 99V99.
            05  WS-SOMAMEDIAS          PIC 999V99.
            05  WS-SOUTMDMEDIAS        PIC 99,99.
+           05  WS-APROVADOS           PIC 99.
+           05  WS-REPROVADOS          PIC 99.
+           05  WS-PCTAPROVADOS        PIC 99V99.
+           05  WS-PCTREPROVADOS       PIC 99V99.
+           05  WS-FS-ALUNOUT          PIC X(02).
+           05  WS-FS-RELATORIO        PIC X(02).
+           05  WS-FS-CTLTOTAL         PIC X(02).
+           05  WS-FS-EXCEPREL         PIC X(02).
+           05  WS-CTREJEIT            PIC 9(04)   VALUE ZEROS.
+           05  WS-DATA-EXEC           PIC 9(08).
+       77  WS-REG-VALIDO              PIC X(01).
+
+      *-----> CONTROLE DE CHECKPOINT/RESTART DO DECK DE ALUNOS
+       01  WS-AREA-CHECKPT.
+           05  WS-FS-CHECKPT          PIC X(02).
+           05  WS-CK-FIM              PIC X(01).
+           05  WS-CK-RESTART          PIC 9(07)   VALUE ZEROS.
+           05  WS-CK-CONTAGEM         PIC 9(04)   VALUE ZEROS.
+           05  WS-CK-INTERVALO        PIC 9(04)   VALUE 0050.
        01  WS-SOUTPCT                 PIC Z9,99.
+       01  WS-SOUTPCTAPR              PIC Z9,99.
+       01  WS-SOUTPCTREP              PIC Z9,99.
        01  FILLER                     PIC X(2) VALUE '% '.
-      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
-       01  WS-REG-SYSIN.
-           05 WS-NUMERO-IN        PIC 9(04).
-           05 WS-NOME-IN          PIC X(20).
-           05 WS-SEXO-IN          PIC X(01).
-           05 WS-IDADE-IN         PIC 9(02).
-           05 WS-CURSO-IN         PIC X(12).
-           05 WS-NOTA1-IN         PIC 9(02)V99.
-           05 WS-NOTA2-IN         PIC 9(02)V99.
-      *-----> SAIDA
-       01  WS-REG-SYSOUT.
-           05 WS-NUM              PIC 9(04).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-NOM              PIC X(20).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-SEX              PIC X(01).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-IDA              PIC Z9.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-CUR              PIC X(12).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-NT1              PIC Z9,99.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-NT2              PIC Z9,99.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-MED              PIC Z9,99.
 
+      *-----> TABELA PARA O RANKING DAS MEDIAS (MAIOR PARA A MENOR)
+       01  WS-QTDE-TAB                PIC 9(03)   VALUE ZEROS.
+       01  WS-I                       PIC 9(03).
+       01  WS-J                       PIC 9(03).
+       01  WS-AUX-NUM                 PIC 9(13).
+       01  WS-AUX-NOM                 PIC X(20).
+       01  WS-AUX-MED                 PIC 9(02)V99.
+       01  WS-TAB-ALUNOS.
+           05  WS-TAB-ALUNO  OCCURS 200 TIMES.
+               10  WS-T-NUM            PIC 9(13).
+               10  WS-T-NOM            PIC X(20).
+               10  WS-T-MED            PIC 9(02)V99.
+       01  WS-RNK-POS                 PIC 99.
+       01  WS-REG-RANKING.
+           05 RK-POS               PIC Z9.
+           05 FILLER               PIC X(02) VALUE '. '.
+           05 RK-NUM               PIC 9(13).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 RK-NOM               PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 RK-MED               PIC Z9,99.
+
+      *-----> TABELA PARA A QUEBRA DE TOTAIS POR CURSO
+       01  WS-QTDE-CURSOS             PIC 99      VALUE ZEROS.
+       01  WS-C-IDX                   PIC 99.
+       01  WS-C-ACHOU                 PIC X(01).
+       01  WS-TAB-CURSOS.
+           05  WS-TAB-CURSO  OCCURS 20 TIMES.
+               10  WS-C-NOME            PIC X(12).
+               10  WS-C-QTD             PIC 9(03).
+               10  WS-C-SOMA            PIC 9(05)V99.
+               10  WS-C-ABAIXO          PIC 9(03).
+               10  WS-C-MEDIA           PIC 99V99.
+       01  WS-C-SOUTMEDIA              PIC Z9,99.
+       01  WS-C-PCTABAIXO              PIC 99V99.
+       01  WS-C-SOUTPCT                PIC Z9,99.
        01  FILLER                 PIC X(35)        VALUE
            '****** FIM DA WORKING-STORAGE *****'.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       LINKAGE SECTION.
+      *----------------*
+       01  LK-PARAMETROS.
+           05  LK-COD-RETORNO         PIC 99.
+      *
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL
       *--------------------------------------------------------------*
@@ -79,79 +194,498 @@
            DISPLAY "---------------------------------------------"
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           COMPUTE WS-MEDIAGERAL = WS-SOMAMEDIAS / WS-CTLIDO
-           MOVE WS-MEDIAGERAL TO WS-SOUTMDMEDIAS
-           COMPUTE WS-PCTABAIXOMED = WS-ABAIXOMEDIA / WS-CTLIDO
-           COMPUTE WS-PCTABAIXOMED = WS-PCTABAIXOMED * 100
-           MOVE WS-PCTABAIXOMED TO WS-SOUTPCT
+      *    AS PORCENTAGENS/MEDIA ABAIXO SAO CALCULADAS SOBRE OS
+      *    REGISTROS VALIDADOS (WS-APROVADOS + WS-REPROVADOS), NAO
+      *    SOBRE WS-CTLIDO - ESTE CONTA TODO REGISTRO LIDO, INCLUSIVE
+      *    OS REJEITADOS PELO EDIT-CHECK, QUE NAO ENTRAM NA SOMA.
+           COMPUTE WS-TOTVALIDOS = WS-APROVADOS + WS-REPROVADOS
+           IF WS-TOTVALIDOS > ZEROS
+               COMPUTE WS-MEDIAGERAL = WS-SOMAMEDIAS / WS-TOTVALIDOS
+               MOVE WS-MEDIAGERAL TO WS-SOUTMDMEDIAS
+               COMPUTE WS-PCTABAIXOMED =
+                   (WS-ABAIXOMEDIA / WS-TOTVALIDOS) * 100
+               MOVE WS-PCTABAIXOMED TO WS-SOUTPCT
+               COMPUTE WS-PCTAPROVADOS =
+                   (WS-APROVADOS / WS-TOTVALIDOS) * 100
+               COMPUTE WS-PCTREPROVADOS =
+                   (WS-REPROVADOS / WS-TOTVALIDOS) * 100
+           END-IF
+           MOVE WS-PCTAPROVADOS TO WS-SOUTPCTAPR
+           MOVE WS-PCTREPROVADOS TO WS-SOUTPCTREP
+           PERFORM 080-ORDENAR-RANKING
+           PERFORM 085-IMPRIMIR-RANKING
+           PERFORM 095-IMPRIMIR-CURSOS
            PERFORM 090-TERMINAR
-           STOP RUN
+           GOBACK
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS
       *--------------------------------------------------------------*
        010-INICIAR.
 
-           PERFORM 025-LER-SYSIN
+           ACCEPT WS-DATA-EXEC FROM DATE
+           OPEN INPUT  ALUNOS
+           PERFORM 011-ABRIR-RELATORIO
+           OPEN OUTPUT ALUNOUT
+           OPEN OUTPUT ALUNOREJ
+           PERFORM 012-ABRIR-CTLTOTAL
+           PERFORM 013-ABRIR-EXCEPREL
+           PERFORM 015-ABRIR-CHECKPT
+           PERFORM 016-PULAR-REGISTROS
+           PERFORM 025-LER-ALUNOS
            .
       *--------------------------------------------------------------*
-      *    LEITURA DADOS DA SYSIN
+      *    ABRIR RELATORIO/CTLTOTAL/EXCEPREL - QUANDO CHAMADO PELO    *
+      *    DRIVER QUE ENCADEIA CGPRG002-007, ESTES DDNAMES JA TEM     *
+      *    CONTEUDO GRAVADO POR UM PROGRAMA ANTERIOR DA CADEIA; OPEN  *
+      *    EXTEND FAZ O RESULTADO DESTE PROGRAMA SE ACRESCENTAR AO    *
+      *    QUE JA EXISTE EM VEZ DE SUBSTITUI-LO. NA 1A VEZ (ARQUIVO   *
+      *    AINDA VAZIO, FILE STATUS 35) ABRE EM OUTPUT NORMALMENTE.   *
+      *    ALUNOUT E ALUNOREJ SAO PROPRIOS DESTE PROGRAMA E CONTINUAM *
+      *    SENDO ABERTOS EM OUTPUT DIRETO.                            *
       *--------------------------------------------------------------*
-       025-LER-SYSIN.
+       011-ABRIR-RELATORIO.
 
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           OPEN EXTEND RELATORIO
+           IF WS-FS-RELATORIO = '35'
+               OPEN OUTPUT RELATORIO
+           END-IF
+           .
+       012-ABRIR-CTLTOTAL.
 
-           IF WS-SEXO-IN = 'F'
-              ADD 1 TO WS-TOTALF
+           OPEN EXTEND CTLTOTAL
+           IF WS-FS-CTLTOTAL = '35'
+               OPEN OUTPUT CTLTOTAL
            END-IF
-           IF WS-SEXO-IN = 'M'
-              ADD 1 TO WS-TOTALM
+           .
+       013-ABRIR-EXCEPREL.
+
+           OPEN EXTEND EXCEPREL
+           IF WS-FS-EXCEPREL = '35'
+               OPEN OUTPUT EXCEPREL
            END-IF
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE   'S'     TO  WS-FIM
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR O CHECKPOINT E DETERMINAR O PONTO DE RESTART, SE
+      *    HOUVER UM CHECKPOINT DE UMA EXECUCAO ANTERIOR ABENDADA
+      *--------------------------------------------------------------*
+       015-ABRIR-CHECKPT.
+
+           MOVE ZEROS TO WS-CK-RESTART
+           OPEN INPUT CHECKPT
+           IF WS-FS-CHECKPT = '35'
+              OPEN OUTPUT CHECKPT
+              CLOSE CHECKPT
            ELSE
-              ADD 1  TO WS-CTLIDO
+              MOVE 'N' TO WS-CK-FIM
+              PERFORM 017-LER-ULTIMO-CHECKPT UNTIL WS-CK-FIM = 'S'
+              CLOSE CHECKPT
+           END-IF
+           OPEN EXTEND CHECKPT
+           .
+       017-LER-ULTIMO-CHECKPT.
+
+           READ CHECKPT
+               AT END
+                   MOVE 'S' TO WS-CK-FIM
+               NOT AT END
+                   MOVE CK-CONTADOR TO WS-CK-RESTART
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PULAR OS REGISTROS JA LIDOS NA EXECUCAO ANTERIOR, SEGUNDO
+      *    O ULTIMO CHECKPOINT GRAVADO
+      *--------------------------------------------------------------*
+       016-PULAR-REGISTROS.
+
+           IF WS-CK-RESTART > ZEROS
+              DISPLAY ' * RESTART NO CHECKPOINT: ' WS-CK-RESTART
+              PERFORM 018-LER-DESCARTAR-ALUNO
+                 WS-CK-RESTART TIMES
            END-IF
            .
+       018-LER-DESCARTAR-ALUNO.
+
+           READ ALUNOS
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO PROXIMO ALUNO DO ARQUIVO ALUNOS
+      *--------------------------------------------------------------*
+       025-LER-ALUNOS.
+
+           READ ALUNOS
+               AT END
+                   MOVE 'S' TO WS-FIM
+               NOT AT END
+                   IF WS-SEXO-ALU = 'F'
+                      ADD 1 TO WS-TOTALF
+                   END-IF
+                   IF WS-SEXO-ALU = 'M'
+                      ADD 1 TO WS-TOTALM
+                   END-IF
+                   ADD 1  TO WS-CTLIDO
+           END-READ
+           .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
+      *    PROCESSAR DADOS RECEBIDOS DO ARQUIVO ALUNOS
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           COMPUTE WS-MEDIA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
-           IF WS-MEDIA < 6
-              ADD 1 TO WS-ABAIXOMEDIA
+           PERFORM 028-VALIDAR-ENTRADA
+           IF WS-REG-VALIDO = 'N'
+              PERFORM 029-GRAVAR-REJEITO
+           ELSE
+              COMPUTE WS-MEDIA = (WS-NOTA1-ALU + WS-NOTA2-ALU) / 2
+              IF WS-MEDIA < 6
+                 MOVE 'REPROVADO' TO WS-SITUACAO
+              ELSE
+                 MOVE 'APROVADO'  TO WS-SITUACAO
+              END-IF
+
+      *       GRAVA NO ALUNOUT ANTES DE SOMAR QUALQUER TOTAL/RANKING -
+      *       SE A CHAVE FOR DUPLICADA, O REGISTRO CAI NO MESMO
+      *       CAMINHO DE REJEITO DO EDIT-CHECK (029-GRAVAR-REJEITO),
+      *       SEM TER ENTRADO NOS TOTAIS NEM NO RELATORIO.
+              MOVE WS-NUMERO-ALU TO FD-NUMERO-ALU
+              MOVE WS-NOME-ALU   TO FD-NOME-ALU
+              MOVE WS-SEXO-ALU   TO FD-SEXO-ALU
+              MOVE WS-IDADE-ALU  TO FD-IDADE-ALU
+              MOVE WS-CURSO-ALU  TO FD-CURSO-ALU
+              MOVE WS-NOTA1-ALU  TO FD-NOTA1-ALU
+              MOVE WS-NOTA2-ALU  TO FD-NOTA2-ALU
+              MOVE WS-MEDIA      TO FD-MEDIA-ALU
+              MOVE WS-SITUACAO   TO FD-SITUACAO-ALU
+              WRITE FD-REG-ALUNO
+                  INVALID KEY
+                      MOVE 03 TO WS-COD-MOTIVO-REJ
+                      MOVE 'CHAVE DUPLICADA NO ALUNOUT' TO
+                          WS-DESC-MOTIVO-REJ
+                      DISPLAY ' * ERRO GRAVANDO ALUNOUT - CHAVE '
+                          FD-NUMERO-ALU ' - FS=' WS-FS-ALUNOUT
+                      PERFORM 029-GRAVAR-REJEITO
+                  NOT INVALID KEY
+                      IF WS-MEDIA < 6
+                         ADD 1 TO WS-ABAIXOMEDIA
+                         ADD 1 TO WS-REPROVADOS
+                      ELSE
+                         ADD 1 TO WS-APROVADOS
+                      END-IF
+                      ADD WS-MEDIA TO WS-SOMAMEDIAS
+                      MOVE WS-NUMERO-ALU TO WS-NUM
+                      MOVE WS-NOME-ALU TO WS-NOM
+                      MOVE WS-SEXO-ALU TO WS-SEX
+                      MOVE WS-IDADE-ALU TO WS-IDA
+                      MOVE WS-CURSO-ALU TO WS-CUR
+                      MOVE WS-NOTA1-ALU TO WS-NT1
+                      MOVE WS-NOTA2-ALU TO WS-NT2
+                      MOVE WS-MEDIA TO WS-MED
+                      DISPLAY WS-REG-SYSOUT
+                      WRITE WS-REG-SYSOUT
+
+                      IF WS-QTDE-TAB < 200
+                         ADD 1 TO WS-QTDE-TAB
+                         MOVE WS-NUMERO-ALU TO WS-T-NUM (WS-QTDE-TAB)
+                         MOVE WS-NOME-ALU   TO WS-T-NOM (WS-QTDE-TAB)
+                         MOVE WS-MEDIA     TO WS-T-MED (WS-QTDE-TAB)
+                      ELSE
+                         DISPLAY ' * TABELA DE RANKING CHEIA (200) - '
+                             'ALUNO ' WS-NUMERO-ALU
+                             ' NAO ENTRA NO RANKING'
+                      END-IF
+
+                      PERFORM 070-LOCALIZAR-CURSO
+                      IF WS-C-IDX > ZEROS
+                         ADD WS-MEDIA TO WS-C-SOMA (WS-C-IDX)
+                         ADD 1        TO WS-C-QTD  (WS-C-IDX)
+                         IF WS-MEDIA < 6
+                            ADD 1     TO WS-C-ABAIXO (WS-C-IDX)
+                         END-IF
+                      END-IF
+              END-WRITE
+           END-IF
+
+           ADD 1 TO WS-CK-CONTAGEM
+           IF WS-CK-CONTAGEM >= WS-CK-INTERVALO
+              PERFORM 026-GRAVAR-CHECKPT
+              MOVE ZEROS TO WS-CK-CONTAGEM
+           END-IF
+
+           PERFORM 025-LER-ALUNOS
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR O SEXO E AS NOTAS RECEBIDAS VIA ARQUIVO ALUNOS     *
+      *--------------------------------------------------------------*
+       028-VALIDAR-ENTRADA.
+
+           MOVE 'S' TO WS-REG-VALIDO
+           MOVE ZEROS TO WS-COD-MOTIVO-REJ
+           MOVE SPACES TO WS-DESC-MOTIVO-REJ
+
+           IF WS-SEXO-ALU NOT = 'M' AND WS-SEXO-ALU NOT = 'F'
+              MOVE 'N' TO WS-REG-VALIDO
+              MOVE 01  TO WS-COD-MOTIVO-REJ
+              MOVE 'SEXO INVALIDO - ESPERADO M OU F' TO
+                  WS-DESC-MOTIVO-REJ
+           ELSE
+              IF WS-NOTA1-ALU > 10 OR WS-NOTA2-ALU > 10
+                 MOVE 'N' TO WS-REG-VALIDO
+                 MOVE 02  TO WS-COD-MOTIVO-REJ
+                 MOVE 'NOTA FORA DA FAIXA DE 0 A 10' TO
+                     WS-DESC-MOTIVO-REJ
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O ALUNO REJEITADO NO ARQUIVO DE REJEITOS            *
+      *--------------------------------------------------------------*
+       029-GRAVAR-REJEITO.
+
+           MOVE WS-NUMERO-ALU  TO WS-NUMERO-REJ
+           MOVE WS-NOME-ALU    TO WS-NOME-REJ
+           MOVE WS-SEXO-ALU    TO WS-SEXO-REJ
+           MOVE WS-CURSO-ALU   TO WS-CURSO-REJ
+           MOVE WS-NOTA1-ALU   TO WS-NOTA1-REJ
+           MOVE WS-NOTA2-ALU   TO WS-NOTA2-REJ
+           WRITE WS-REG-REJEITO
+           ADD 1 TO WS-CTREJEIT
+           DISPLAY ' * ALUNO REJEITADO - MATRICULA: ' WS-NUMERO-ALU
+               ' - ' WS-DESC-MOTIVO-REJ
+
+           MOVE 'CGPRG005'      TO EX-PROGRAMA
+           MOVE WS-DATA-EXEC    TO EX-DATA-EXECUCAO
+           MOVE 'ALUNOS'        TO EX-SUBSISTEMA
+           MOVE SPACES          TO EX-CHAVE
+           MOVE WS-NUMERO-ALU   TO EX-CHAVE
+           MOVE WS-DESC-MOTIVO-REJ TO EX-MOTIVO
+           WRITE WS-REG-EXCEPREL
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UM NOVO CHECKPOINT COM A QUANTIDADE DE ALUNOS JA
+      *    PROCESSADOS NESTA EXECUCAO
+      *--------------------------------------------------------------*
+       026-GRAVAR-CHECKPT.
+
+           COMPUTE CK-CONTADOR = WS-CK-RESTART + WS-CTLIDO
+           WRITE WS-REG-CHECKPT
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR (OU CRIAR) A ENTRADA DO CURSO NA TABELA
+      *--------------------------------------------------------------*
+       070-LOCALIZAR-CURSO.
+
+           MOVE 'N' TO WS-C-ACHOU
+           MOVE ZEROS TO WS-C-IDX
+           PERFORM 071-COMPARAR-CURSO
+              VARYING WS-I FROM 1 BY 1
+              UNTIL WS-I > WS-QTDE-CURSOS OR WS-C-ACHOU = 'S'
+           IF WS-C-ACHOU = 'N'
+              IF WS-QTDE-CURSOS < 20
+                 ADD 1 TO WS-QTDE-CURSOS
+                 MOVE WS-QTDE-CURSOS      TO WS-C-IDX
+                 MOVE WS-CURSO-ALU         TO WS-C-NOME (WS-C-IDX)
+              ELSE
+                 DISPLAY ' * TABELA DE CURSOS CHEIA (20) - CURSO '
+                     WS-CURSO-ALU ' NAO ENTRA NA QUEBRA POR CURSO'
+                 MOVE ZEROS TO WS-C-IDX
+              END-IF
            END-IF
-           ADD WS-MEDIA TO WS-SOMAMEDIAS
-           MOVE WS-NUMERO-IN TO WS-NUM
-           MOVE WS-NOME-IN TO WS-NOM
-           MOVE WS-SEXO-IN TO WS-SEX
-           MOVE WS-IDADE-IN TO WS-IDA
-           MOVE WS-CURSO-IN TO WS-CUR
-           MOVE WS-NOTA1-IN TO WS-NT1
-           MOVE WS-NOTA2-IN TO WS-NT2
-           MOVE WS-MEDIA TO WS-MED
-           DISPLAY WS-REG-SYSOUT
+           .
+       071-COMPARAR-CURSO.
 
-           PERFORM 025-LER-SYSIN
+           IF WS-C-NOME (WS-I) = WS-CURSO-ALU
+              MOVE WS-I TO WS-C-IDX
+              MOVE 'S'  TO WS-C-ACHOU
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ORDENAR A TABELA DE MEDIAS DA MAIOR PARA A MENOR
+      *--------------------------------------------------------------*
+       080-ORDENAR-RANKING.
+
+           IF WS-QTDE-TAB > 1
+              PERFORM 081-PASSO-ORDENACAO
+                 VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > WS-QTDE-TAB - 1
+           END-IF
+           .
+       081-PASSO-ORDENACAO.
+
+           PERFORM 082-COMPARAR-TROCAR
+              VARYING WS-J FROM 1 BY 1
+              UNTIL WS-J > WS-QTDE-TAB - WS-I
+           .
+       082-COMPARAR-TROCAR.
+
+           IF WS-T-MED (WS-J) < WS-T-MED (WS-J + 1)
+              MOVE WS-T-NUM (WS-J)     TO WS-AUX-NUM
+              MOVE WS-T-NOM (WS-J)     TO WS-AUX-NOM
+              MOVE WS-T-MED (WS-J)     TO WS-AUX-MED
+              MOVE WS-T-NUM (WS-J + 1) TO WS-T-NUM (WS-J)
+              MOVE WS-T-NOM (WS-J + 1) TO WS-T-NOM (WS-J)
+              MOVE WS-T-MED (WS-J + 1) TO WS-T-MED (WS-J)
+              MOVE WS-AUX-NUM          TO WS-T-NUM (WS-J + 1)
+              MOVE WS-AUX-NOM          TO WS-T-NOM (WS-J + 1)
+              MOVE WS-AUX-MED          TO WS-T-MED (WS-J + 1)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O RANKING DE MEDIAS (TOP 10)
+      *--------------------------------------------------------------*
+       085-IMPRIMIR-RANKING.
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   RANKING DE MEDIAS - CGPRG005         *'
+           DISPLAY ' *----------------------------------------*'
+           PERFORM 086-IMPRIMIR-LINHA-RANKING
+              VARYING WS-RNK-POS FROM 1 BY 1
+              UNTIL WS-RNK-POS > WS-QTDE-TAB OR WS-RNK-POS > 10
+           .
+       086-IMPRIMIR-LINHA-RANKING.
+
+           MOVE WS-RNK-POS               TO RK-POS
+           MOVE WS-T-NUM (WS-RNK-POS)    TO RK-NUM
+           MOVE WS-T-NOM (WS-RNK-POS)    TO RK-NOM
+           MOVE WS-T-MED (WS-RNK-POS)    TO RK-MED
+           DISPLAY WS-REG-RANKING
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR A QUEBRA DE TOTAIS POR CURSO
+      *--------------------------------------------------------------*
+       095-IMPRIMIR-CURSOS.
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS POR CURSO - CGPRG005          *'
+           DISPLAY ' *----------------------------------------*'
+           PERFORM 096-IMPRIMIR-LINHA-CURSO
+              VARYING WS-C-IDX FROM 1 BY 1
+              UNTIL WS-C-IDX > WS-QTDE-CURSOS
+           .
+       096-IMPRIMIR-LINHA-CURSO.
+
+           COMPUTE WS-C-MEDIA (WS-C-IDX) =
+                   WS-C-SOMA (WS-C-IDX) / WS-C-QTD (WS-C-IDX)
+           MOVE WS-C-MEDIA (WS-C-IDX) TO WS-C-SOUTMEDIA
+           COMPUTE WS-C-PCTABAIXO =
+                   (WS-C-ABAIXO (WS-C-IDX) / WS-C-QTD (WS-C-IDX)) * 100
+           MOVE WS-C-PCTABAIXO TO WS-C-SOUTPCT
+           DISPLAY ' CURSO: ' WS-C-NOME (WS-C-IDX)
+           DISPLAY '   QTD. DE ALUNOS.........: ' WS-C-QTD (WS-C-IDX)
+           DISPLAY '   MEDIA DO CURSO.........: ' WS-C-SOUTMEDIA
+           DISPLAY '   % DE ALUNOS COM MEDIA < 6: ' WS-C-SOUTPCT
+
+           MOVE 'CGPRG005'           TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC         TO CT-DATA-EXECUCAO
+           STRING 'QTD ALUNOS CURSO '      DELIMITED BY SIZE
+                  WS-C-NOME (WS-C-IDX)     DELIMITED BY SIZE
+             INTO CT-DESCRICAO
+           MOVE WS-C-QTD (WS-C-IDX)  TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
+           IF WS-CTLIDO = ZEROS
+              MOVE 08 TO LK-COD-RETORNO
+           ELSE
+              IF WS-CTREJEIT > ZEROS
+                 MOVE 04 TO LK-COD-RETORNO
+              ELSE
+                 MOVE 00 TO LK-COD-RETORNO
+              END-IF
+           END-IF
+           MOVE LK-COD-RETORNO TO RETURN-CODE
+
+      *    QUANDO A RODADA REINICIOU A PARTIR DE UM CHECKPOINT
+      *    (WS-CK-RESTART > ZEROS), OS TOTAIS E OS PERCENTUAIS ABAIXO
+      *    REFLETEM SO O TRECHO PROCESSADO DEPOIS DO RESTART - OS
+      *    REGISTROS DA TENTATIVA ANTERIOR (ANTES DO ABEND) NAO
+      *    FICAM SOMADOS AQUI. MARCA-SE O CTLTOTAL PARA QUE A
+      *    CONFERENCIA SAIBA QUE O TOTAL NAO E O DA RODADA INTEIRA.
+           IF WS-CK-RESTART > ZEROS
+              MOVE 'CGPRG005'             TO CT-PROGRAMA
+              MOVE WS-DATA-EXEC           TO CT-DATA-EXECUCAO
+              MOVE 'RODADA PARCIAL - RESTART'      TO CT-DESCRICAO
+              MOVE WS-CK-RESTART          TO CT-VALOR
+              WRITE WS-REG-CTLTOTAL
+           END-IF
+
+           MOVE 'CGPRG005'                TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC              TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS LIDOS'                    TO CT-DESCRICAO
+           MOVE WS-CTLIDO                 TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG005'                TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC              TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS REJEITADOS'              TO CT-DESCRICAO
+           MOVE WS-CTREJEIT               TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG005'                TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC              TO CT-DATA-EXECUCAO
+           MOVE 'TOTAL MULHERES'                     TO CT-DESCRICAO
+           MOVE WS-TOTALF                 TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG005'                TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC              TO CT-DATA-EXECUCAO
+           MOVE 'TOTAL HOMENS'                       TO CT-DESCRICAO
+           MOVE WS-TOTALM                 TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG005'                TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC              TO CT-DATA-EXECUCAO
+           MOVE 'TOTAL DE APROVADOS'                 TO CT-DESCRICAO
+           MOVE WS-APROVADOS              TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG005'                TO CT-PROGRAMA
+           MOVE WS-DATA-EXEC              TO CT-DATA-EXECUCAO
+           MOVE 'TOTAL DE REPROVADOS'                TO CT-DESCRICAO
+           MOVE WS-REPROVADOS             TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+
+           CLOSE ALUNOS
+           CLOSE RELATORIO
+           CLOSE ALUNOUT
+           CLOSE ALUNOREJ
+           CLOSE CTLTOTAL
+           CLOSE EXCEPREL
+           PERFORM 027-LIMPAR-CHECKPT
+
            DISPLAY ' *========================================*'
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG005        *'
            DISPLAY ' *----------------------------------------*'
+           IF WS-CK-RESTART > ZEROS
+              DISPLAY ' * ATENCAO: RODADA REINICIADA A PARTIR DO '
+              DISPLAY ' * CHECKPOINT - TOTAIS ABAIXO SAO SO DO   '
+              DISPLAY ' * TRECHO PROCESSADO APOS O RESTART       '
+           END-IF
            DISPLAY ' * REGISTROS LIDOS..: ' WS-CTLIDO
+           DISPLAY ' * REGISTROS REJEITADOS..: ' WS-CTREJEIT
            DISPLAY ' * TOTAL MULHERES...: ' WS-TOTALF
            DISPLAY ' * TOTAL HOMENS.....: ' WS-TOTALM
            DISPLAY ' * MEDIA GERAL DOS ALUNOS......: ' WS-SOUTMDMEDIAS
            DISPLAY ' * TOTAL DE ALUNOS COM MEDIA < 6: ' WS-ABAIXOMEDIA
            DISPLAY ' * % DE ALUNOS COM MEDIA < 6....: ' WS-SOUTPCT
+           DISPLAY ' * TOTAL DE APROVADOS..........: ' WS-APROVADOS
+           DISPLAY ' * % DE APROVADOS..............: ' WS-SOUTPCTAPR
+           DISPLAY ' * TOTAL DE REPROVADOS.........: ' WS-REPROVADOS
+           DISPLAY ' * % DE REPROVADOS.............: ' WS-SOUTPCTREP
+           DISPLAY ' * CODIGO DE RETORNO...........: ' LK-COD-RETORNO
            DISPLAY ' *========================================*'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *      TERMINO NORMAL DO CGPRG005        *'
            DISPLAY ' *----------------------------------------*'
            .
+      *--------------------------------------------------------------*
+      *    ENCERRAR O RUN NORMALMENTE - ESVAZIAR O CHECKPOINT PARA
+      *    QUE A PROXIMA EXECUCAO COMECE DO ZERO, NAO DESTE CHECKPOINT
+      *--------------------------------------------------------------*
+       027-LIMPAR-CHECKPT.
+
+           CLOSE CHECKPT
+           OPEN OUTPUT CHECKPT
+           CLOSE CHECKPT
+           .
       *---------------> FIM DO PROGRAMA CGPRG005 <-------------------*
