@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG001.
+       AUTHOR.       PEDRO KIELBLOCK.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      *    DRIVER QUE ENCADEIA A SUITE NOTURNA (CGPRG002 A CGPRG007)  *
+      *    EM UM UNICO JOB STEP - CHAMA CADA PROGRAMA EM SEQUENCIA E  *
+      *    CONFERE O CODIGO DE RETORNO DE CADA UM ANTES DE SEGUIR     *
+      *    PARA O PROXIMO DA CADEIA.                                  *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+      *
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *---------------------*
+      *-----> PARAMETROS PASSADOS A CADA PROGRAMA DA CADEIA - UM
+      *       GRUPO POR PROGRAMA, NO FORMATO DA LK-PARAMETROS DELE.
+      *       LK-DATA-REF FICA ZERADO (CADA PROGRAMA ASSUME A DATA
+      *       DE HOJE) - SO FARIA SENTIDO PREENCHER PARA UM RERUN
+      *       CONTRA UMA DATA-BASE ANTIGA.
+       01  WS-PARM-CGPRG002.
+           05  WS-NR-DPTO-002         PIC 9(04)  VALUE ZEROS.
+           05  WS-NOME-DPTO-002       PIC X(15)  VALUE SPACES.
+           05  WS-COD-RET-002         PIC 99     VALUE ZEROS.
+       01  WS-PARM-CGPRG003.
+           05  WS-NR-DPTO-003         PIC 9(04)  VALUE ZEROS.
+           05  WS-NOME-DPTO-003       PIC X(15)  VALUE SPACES.
+           05  WS-COD-RET-003         PIC 99     VALUE ZEROS.
+       01  WS-PARM-CGPRG004.
+           05  WS-DATA-REF-004        PIC 9(08)  VALUE ZEROS.
+           05  WS-COD-RET-004         PIC 99     VALUE ZEROS.
+       01  WS-PARM-CGPRG005.
+           05  WS-COD-RET-005         PIC 99     VALUE ZEROS.
+       01  WS-PARM-CGPRG006.
+           05  WS-NR-DPTO-006         PIC 9(04)  VALUE ZEROS.
+           05  WS-NOME-DPTO-006       PIC X(15)  VALUE SPACES.
+           05  WS-DATA-REF-006        PIC 9(08)  VALUE ZEROS.
+           05  WS-COD-RET-006         PIC 99     VALUE ZEROS.
+       01  WS-PARM-CGPRG007.
+           05  WS-DATA-REF-007        PIC 9(08)  VALUE ZEROS.
+           05  WS-COD-RET-007         PIC 99     VALUE ZEROS.
+      *-----> CONTROLE DA CADEIA
+       77  WS-PARAR-CADEIA            PIC X(01)  VALUE 'N'.
+       77  WS-COD-RETORNO-ATUAL       PIC 99     VALUE ZEROS.
+       77  WS-COD-RETORNO-MAX         PIC 99     VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+       000-CGPRG001.
+
+           PERFORM 010-INICIAR
+           PERFORM 020-CHAMAR-CGPRG002
+           PERFORM 030-CHAMAR-CGPRG003
+           PERFORM 040-CHAMAR-CGPRG004
+           PERFORM 050-CHAMAR-CGPRG005
+           PERFORM 060-CHAMAR-CGPRG006
+           PERFORM 070-CHAMAR-CGPRG007
+           PERFORM 090-TERMINAR
+           MOVE WS-COD-RETORNO-MAX TO RETURN-CODE
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "PEDRO KIELBLOCK"
+           DISPLAY "CGPRG001 - DRIVER DA SUITE NOTURNA (CGPRG002-007)"
+           DISPLAY "-------------------------------------------------"
+           .
+      *--------------------------------------------------------------*
+      *    CHAMADAS A CADA PROGRAMA DA CADEIA, EM SEQUENCIA - A       *
+      *    CADEIA SO E INTERROMPIDA QUANDO UM PROGRAMA DEVOLVE O      *
+      *    CODIGO 08 (NADA PROCESSADO) - O CODIGO 04 (ALGUNS          *
+      *    REGISTROS REJEITADOS) E TRATADO COMO AVISO E NAO PARA A    *
+      *    CADEIA.                                                    *
+      *--------------------------------------------------------------*
+       020-CHAMAR-CGPRG002.
+
+           DISPLAY "CHAMANDO CGPRG002..."
+           CALL 'CGPRG002' USING WS-PARM-CGPRG002
+           DISPLAY "CGPRG002 - CODIGO DE RETORNO: " WS-COD-RET-002
+           MOVE WS-COD-RET-002 TO WS-COD-RETORNO-ATUAL
+           PERFORM 080-ATUALIZAR-MAX-RC
+           .
+
+       030-CHAMAR-CGPRG003.
+
+           IF WS-PARAR-CADEIA = 'S'
+              DISPLAY "CGPRG003 NAO EXECUTADO - CADEIA INTERROMPIDA"
+           ELSE
+              DISPLAY "CHAMANDO CGPRG003..."
+              CALL 'CSPRG003' USING WS-PARM-CGPRG003
+              DISPLAY "CGPRG003 - CODIGO DE RETORNO: " WS-COD-RET-003
+              MOVE WS-COD-RET-003 TO WS-COD-RETORNO-ATUAL
+              PERFORM 080-ATUALIZAR-MAX-RC
+           END-IF
+           .
+
+       040-CHAMAR-CGPRG004.
+
+           IF WS-PARAR-CADEIA = 'S'
+              DISPLAY "CGPRG004 NAO EXECUTADO - CADEIA INTERROMPIDA"
+           ELSE
+              DISPLAY "CHAMANDO CGPRG004..."
+              CALL 'CSPRG004' USING WS-PARM-CGPRG004
+              DISPLAY "CGPRG004 - CODIGO DE RETORNO: " WS-COD-RET-004
+              MOVE WS-COD-RET-004 TO WS-COD-RETORNO-ATUAL
+              PERFORM 080-ATUALIZAR-MAX-RC
+           END-IF
+           .
+
+       050-CHAMAR-CGPRG005.
+
+           IF WS-PARAR-CADEIA = 'S'
+              DISPLAY "CGPRG005 NAO EXECUTADO - CADEIA INTERROMPIDA"
+           ELSE
+              DISPLAY "CHAMANDO CGPRG005..."
+              CALL 'CGPRG005' USING WS-PARM-CGPRG005
+              DISPLAY "CGPRG005 - CODIGO DE RETORNO: " WS-COD-RET-005
+              MOVE WS-COD-RET-005 TO WS-COD-RETORNO-ATUAL
+              PERFORM 080-ATUALIZAR-MAX-RC
+           END-IF
+           .
+
+       060-CHAMAR-CGPRG006.
+
+           IF WS-PARAR-CADEIA = 'S'
+              DISPLAY "CGPRG006 NAO EXECUTADO - CADEIA INTERROMPIDA"
+           ELSE
+              DISPLAY "CHAMANDO CGPRG006..."
+              CALL 'CGPRG006' USING WS-PARM-CGPRG006
+              DISPLAY "CGPRG006 - CODIGO DE RETORNO: " WS-COD-RET-006
+              MOVE WS-COD-RET-006 TO WS-COD-RETORNO-ATUAL
+              PERFORM 080-ATUALIZAR-MAX-RC
+           END-IF
+           .
+
+       070-CHAMAR-CGPRG007.
+
+           IF WS-PARAR-CADEIA = 'S'
+              DISPLAY "CGPRG007 NAO EXECUTADO - CADEIA INTERROMPIDA"
+           ELSE
+              DISPLAY "CHAMANDO CGPRG007..."
+              CALL 'CGPRG007' USING WS-PARM-CGPRG007
+              DISPLAY "CGPRG007 - CODIGO DE RETORNO: " WS-COD-RET-007
+              MOVE WS-COD-RET-007 TO WS-COD-RETORNO-ATUAL
+              PERFORM 080-ATUALIZAR-MAX-RC
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ATUALIZA O MAIOR CODIGO DE RETORNO JA VISTO NA CADEIA E    *
+      *    ARMA A PARADA SE O PROGRAMA QUE ACABOU DE RODAR FOI        *
+      *    CRITICO (08)                                                *
+      *--------------------------------------------------------------*
+       080-ATUALIZAR-MAX-RC.
+
+           IF WS-COD-RETORNO-ATUAL > WS-COD-RETORNO-MAX
+              MOVE WS-COD-RETORNO-ATUAL TO WS-COD-RETORNO-MAX
+           END-IF
+           IF WS-COD-RETORNO-ATUAL >= 08
+              MOVE 'S' TO WS-PARAR-CADEIA
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "RESUMO DA CADEIA CGPRG001:"
+           DISPLAY " CGPRG002 (ALUNOS - MEDIA)....: " WS-COD-RET-002
+           DISPLAY " CGPRG003 (ALUNOS - 3A NOTA)..: " WS-COD-RET-003
+           DISPLAY " CGPRG004 (LOTES)..............: " WS-COD-RET-004
+           DISPLAY " CGPRG005 (ALUNOS - RANKING)..: " WS-COD-RET-005
+           DISPLAY " CGPRG006 (ACIDENTES - DIARIO).: " WS-COD-RET-006
+           DISPLAY " CGPRG007 (ACIDENTES - TEND.)..: " WS-COD-RET-007
+           DISPLAY " CODIGO DE RETORNO MAXIMO....: " WS-COD-RETORNO-MAX
+           DISPLAY "-------------------------------------------------"
+           .
