@@ -18,13 +18,101 @@
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
-      *==> LOCAL PARA O SELECT DOS ARQUVOS
+      *------------*
+           SELECT LOTES      ASSIGN TO "LOTES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RELATORIO  ASSIGN TO "RELATORIO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+           SELECT LOTEREJ    ASSIGN TO "LOTEREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTLTOTAL   ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTLTOTAL.
+           SELECT RELATUS    ASSIGN TO "RELATUS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATUS.
+           SELECT EXCEPREL   ASSIGN TO "EXCEPREL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPREL.
+           SELECT FAIXAS     ASSIGN TO "FAIXAS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-FAIXAS.
 
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
-      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+       FD  LOTES
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-LOTE.
+           05 WS-CEP-IN            PIC 9(08).
+           05 WS-FRENTE-IN         PIC 9(03)V99.
+           05 WS-COMP-IN           PIC 9(03)V99.
+           05 WS-VALM2-IN          PIC 9(05)V99.
+           05 WS-VEND-IN           PIC 9(04).
+
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-SYSOUT.
+           05 WS-CEP              PIC 9(08).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-FRENTE           PIC ZZ9,99.
+           05 FILLER              PIC X(02) VALUE 'M '.
+           05 WS-COMP             PIC ZZ9,99.
+           05 FILLER              PIC X(02) VALUE 'M '.
+           05 WS-VAL-M2           PIC $$.$$9,99.
+           05 FILLER              PIC X(03) VALUE 'M2 '.
+           05 WS-VAL-VENDA        PIC $$.$$$.$$9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-COMISSAO         PIC $.$$$.$$9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-MENSAGEM         PIC X(12).
+
+       FD  LOTEREJ
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-REJEITO.
+           05  WS-CEP-REJ          PIC 9(08).
+           05  WS-FRENTE-REJ       PIC 9(03)V99.
+           05  WS-COMP-REJ         PIC 9(03)V99.
+           05  WS-VALM2-REJ        PIC 9(05)V99.
+           05  WS-VEND-REJ         PIC 9(04).
+           05  WS-COD-MOTIVO-REJ   PIC 9(02).
+           05  WS-DESC-MOTIVO-REJ  PIC X(30).
+
+       FD  CTLTOTAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGCTLTOT.
+
+      *-----> RELATUS - MESMO RELATORIO, EM FORMATO US (PONTO COMO
+      *       SEPARADOR DECIMAL E "$" COMO SINAL DE MOEDA), PARA OS
+      *       PARCEIROS AMERICANOS - O PROGRAMA RODA TODO EM
+      *       DECIMAL-POINT IS COMMA/CURRENCY "R$ ", ENTAO OS CAMPOS
+      *       DE VALOR SAO MONTADOS NA MAO EM VEZ DE EDITADOS VIA
+      *       PICTURE.
+       FD  RELATUS
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-SYSOUT-US.
+           05 WS-CEP-US            PIC 9(08).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-VALM2-US          PIC X(12).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-VALVENDA-US       PIC X(14).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-COMISSAO-US       PIC X(14).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-MENSAGEM-US       PIC X(12).
+
+       FD  EXCEPREL
+           LABEL RECORDS ARE STANDARD.
+           COPY CGEXCEP.
+
+       FD  FAIXAS
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-FAIXA-IN.
+           05  FX-LIMITE           PIC 9(08)V99.
+           05  FX-COM-PCT          PIC 9V99.
+           05  FX-MENSAGEM         PIC X(12).
 
        WORKING-STORAGE SECTION.
       *-----------------------*
@@ -40,38 +128,80 @@
        77  AS-COMISSAO            PIC 9(07)V99.
        77  AS-DATA                PIC 9(08).
        77  AS-HORA                PIC 99.99.9999.
+       77  WS-IDX-FAIXA           PIC 9.
+       77  WS-CTREJEIT            PIC 9(02).
+       77  WS-REG-VALIDO          PIC X(01).
+       77  WS-FS-FAIXAS           PIC X(02).
+       77  WS-FIM-FAIXA           PIC X(01) VALUE 'N'.
+       77  WS-QTDE-FAIXA          PIC 9    VALUE ZEROS.
 
-      *-----> DADOS DE SAIDA VIA SYSOUT
-       01  WS-REG-SYSOUT.
-           05 WS-CEP              PIC 9(08).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-FRENTE           PIC ZZ9,99.
-           05 FILLER              PIC X(02) VALUE 'M '.
-           05 WS-COMP             PIC ZZ9,99.
-           05 FILLER              PIC X(02) VALUE 'M '.
-           05 WS-VAL-M2           PIC $$.$$9,99.
-           05 FILLER              PIC X(03) VALUE 'M2 '.
-           05 WS-VAL-VENDA        PIC $$.$$$.$$9,99.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-COMISSAO         PIC $.$$$.$$9,99.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-MENSAGEM         PIC X(12).
+      *-----> AREA DE TRABALHO PARA MONTAR OS VALORES EM FORMATO US
+      *       (PONTO DECIMAL, SEM PASSAR POR PICTURE COM VIRGULA)
+       77  WS-US-VALOR            PIC 9(09)V99.
+       77  WS-US-INTEIRO          PIC 9(09).
+       77  WS-US-INTEIRO-ED       PIC Z(8)9.
+       77  WS-US-INTEIRO-TRIM     PIC X(09).
+       77  WS-US-FRAC             PIC 99.
+       77  WS-US-BRANCOS          PIC 9(02) COMP.
+       77  WS-US-SAIDA            PIC X(14).
+
+      *-----> FAIXA DE CEP ATENDIDA PELA IMOBILIARIA
+       77  WS-CEP-MINIMO          PIC 9(08)   VALUE 01000000.
+       77  WS-CEP-MAXIMO          PIC 9(08)   VALUE 19999999.
+
+      *-----> TABELA DE FAIXAS DE PADRAO E COMISSAO, POR VALOR DE VENDA
+      *       ATE O LIMITE DA FAIXA (A ULTIMA FAIXA E A MAIS ALTA) -
+      *       CARREGADA EM 005-CARREGAR-FAIXAS A PARTIR DO ARQUIVO
+      *       FAIXAS, PARA QUE AS FAIXAS E PERCENTUAIS DE COMISSAO
+      *       POSSAM SER AJUSTADOS SEM RECOMPILAR O PROGRAMA.
+       01  WS-TAB-FAIXAS.
+           05  WS-FAIXA  OCCURS 4 TIMES.
+               10  WS-F-LIMITE         PIC 9(08)V99.
+               10  WS-F-COM-PCT        PIC 9V99.
+               10  WS-F-MENSAGEM       PIC X(12).
+
+      *-----> TABELA DE ACUMULO DE VENDAS/COMISSAO POR VENDEDOR
+       01  WS-QTDE-VEND               PIC 99      VALUE ZEROS.
+       01  WS-V-IDX                   PIC 99.
+       01  WS-V-ACHOU                 PIC X(01).
+       01  WS-TAB-VENDEDORES.
+           05  WS-TAB-VENDEDOR  OCCURS 50 TIMES.
+               10  WS-V-COD             PIC 9(04).
+               10  WS-V-QTDLOTES        PIC 9(03).
+               10  WS-V-TOTVENDA        PIC 9(09)V99.
+               10  WS-V-TOTCOMIS        PIC 9(08)V99.
+       01  WS-V-SOUTVENDA              PIC $$.$$$.$$9,99.
+       01  WS-V-SOUTCOMIS              PIC $.$$$.$$9,99.
+
+      *-----> FILE STATUS DOS ARQUIVOS COMPARTILHADOS COM OUTROS
+      *       PROGRAMAS DA CADEIA, QUANDO CHAMADO PELO DRIVER
+       01  WS-FS-RELATORIO             PIC X(02).
+       01  WS-FS-CTLTOTAL              PIC X(02).
+       01  WS-FS-RELATUS               PIC X(02).
+       01  WS-FS-EXCEPREL              PIC X(02).
 
        LINKAGE SECTION.
       *----------------*
+       01  LK-PARAMETROS.
+           05  LK-DATA-REF            PIC 9(08).
+           05  LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
       *--------------------------------------------------------------*
-           ACCEPT AS-DATA FROM DATE
+           IF LK-DATA-REF = ZEROS
+              ACCEPT AS-DATA FROM DATE
+           ELSE
+              MOVE LK-DATA-REF TO AS-DATA
+           END-IF
            ACCEPT AS-HORA FROM TIME
 
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
            PERFORM 050-TERMINAR
-           STOP RUN
+           GOBACK
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS                                    *
@@ -87,35 +217,287 @@
            DISPLAY 'HORA DO CALCULO: ' AS-HORA
            DISPLAY '---------------------------------------------------'
            MOVE  ZEROS  TO  WS-CTEXIB
+           MOVE  ZEROS  TO  WS-CTREJEIT
+           PERFORM 005-CARREGAR-FAIXAS
+           OPEN INPUT  LOTES
+           PERFORM 011-ABRIR-RELATORIO
+           OPEN OUTPUT LOTEREJ
+           PERFORM 012-ABRIR-CTLTOTAL
+           PERFORM 013-ABRIR-RELATUS
+           PERFORM 014-ABRIR-EXCEPREL
+           PERFORM 025-LER-LOTES
+           .
+      *--------------------------------------------------------------*
+      *    CARREGAR A TABELA DE FAIXAS DE PADRAO/COMISSAO A PARTIR   *
+      *    DO ARQUIVO FAIXAS (SYSIN), SEM PRECISAR RECOMPILAR O      *
+      *    PROGRAMA PARA AJUSTAR VALORES.                             *
+      *--------------------------------------------------------------*
+       005-CARREGAR-FAIXAS.
+
+           OPEN INPUT FAIXAS
+           IF WS-FS-FAIXAS NOT = '00'
+              DISPLAY ' * ERRO ABRINDO FAIXAS - FS=' WS-FS-FAIXAS
+           ELSE
+              PERFORM 006-LER-FAIXA UNTIL WS-FIM-FAIXA = 'S'
+                 OR WS-QTDE-FAIXA = 4
+              CLOSE FAIXAS
+           END-IF
+           IF WS-QTDE-FAIXA = ZEROS
+              DISPLAY ' * ERRO: ARQUIVO FAIXAS SEM FAIXAS VALIDAS'
+           END-IF
+           .
+       006-LER-FAIXA.
+
+           READ FAIXAS
+               AT END
+                   MOVE 'S' TO WS-FIM-FAIXA
+               NOT AT END
+                   ADD 1 TO WS-QTDE-FAIXA
+                   MOVE FX-LIMITE    TO WS-F-LIMITE   (WS-QTDE-FAIXA)
+                   MOVE FX-COM-PCT   TO WS-F-COM-PCT  (WS-QTDE-FAIXA)
+                   MOVE FX-MENSAGEM  TO WS-F-MENSAGEM (WS-QTDE-FAIXA)
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR RELATORIO/CTLTOTAL/RELATUS/EXCEPREL - QUANDO CHAMADO *
+      *    PELO DRIVER QUE ENCADEIA CGPRG002-007, ESTES DDNAMES JA    *
+      *    TEM CONTEUDO GRAVADO POR UM PROGRAMA ANTERIOR DA CADEIA;   *
+      *    OPEN EXTEND FAZ O RESULTADO DESTE PROGRAMA SE ACRESCENTAR  *
+      *    AO QUE JA EXISTE EM VEZ DE SUBSTITUI-LO. NA 1A VEZ         *
+      *    (ARQUIVO AINDA VAZIO, FILE STATUS 35) ABRE EM OUTPUT       *
+      *    NORMALMENTE. LOTEREJ E PROPRIO DESTE PROGRAMA E CONTINUA   *
+      *    SENDO ABERTO EM OUTPUT DIRETO.                             *
+      *--------------------------------------------------------------*
+       011-ABRIR-RELATORIO.
+
+           OPEN EXTEND RELATORIO
+           IF WS-FS-RELATORIO = '35'
+               OPEN OUTPUT RELATORIO
+           END-IF
+           .
+       012-ABRIR-CTLTOTAL.
+
+           OPEN EXTEND CTLTOTAL
+           IF WS-FS-CTLTOTAL = '35'
+               OPEN OUTPUT CTLTOTAL
+           END-IF
+           .
+       013-ABRIR-RELATUS.
+
+           OPEN EXTEND RELATUS
+           IF WS-FS-RELATUS = '35'
+               OPEN OUTPUT RELATUS
+           END-IF
+           .
+       014-ABRIR-EXCEPREL.
+
+           OPEN EXTEND EXCEPREL
+           IF WS-FS-EXCEPREL = '35'
+               OPEN OUTPUT EXCEPREL
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO PROXIMO LOTE DO ARQUIVO LOTES                   *
+      *--------------------------------------------------------------*
+       025-LER-LOTES.
+
+           READ LOTES
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    PROCESSAR DADOS RECEBIDOS DO ARQUIVO LOTES                 *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           MOVE  09000300           TO   AS-CEP
-           MOVE  12,35              TO   AS-FRENTE
-           MOVE  62,00              TO   AS-COMP
-           MOVE  2315,00            TO   AS-VAL-M2
-           COMPUTE AS-VAL-VENDA = (AS-FRENTE * AS-COMP * AS-VAL-M2)
-           IF AS-VAL-VENDA > 1500000,00
-               COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,04
-               MOVE 'ALTO PADRAO' TO WS-MENSAGEM
+           PERFORM 028-VALIDAR-ENTRADA
+           IF WS-REG-VALIDO = 'N'
+              PERFORM 029-GRAVAR-REJEITO
+           ELSE
+              MOVE  WS-CEP-IN           TO   AS-CEP
+              MOVE  WS-FRENTE-IN        TO   AS-FRENTE
+              MOVE  WS-COMP-IN          TO   AS-COMP
+              MOVE  WS-VALM2-IN         TO   AS-VAL-M2
+              COMPUTE AS-VAL-VENDA = (AS-FRENTE * AS-COMP * AS-VAL-M2)
+              PERFORM 031-CLASSIFICAR-FAIXA
+
+              MOVE AS-CEP             TO WS-CEP
+              MOVE AS-FRENTE          TO WS-FRENTE
+              MOVE AS-COMP            TO WS-COMP
+              MOVE AS-VAL-M2          TO WS-VAL-M2
+              MOVE AS-VAL-VENDA       TO WS-VAL-VENDA
+              MOVE AS-COMISSAO        TO WS-COMISSAO
+
+              DISPLAY WS-REG-SYSOUT
+              WRITE WS-REG-SYSOUT
+              ADD   1               TO   WS-CTEXIB
+
+              PERFORM 033-MONTAR-LINHA-US
+
+              PERFORM 036-LOCALIZAR-VENDEDOR
+              IF WS-V-IDX > ZEROS
+                 ADD 1             TO WS-V-QTDLOTES (WS-V-IDX)
+                 ADD AS-VAL-VENDA  TO WS-V-TOTVENDA (WS-V-IDX)
+                 ADD AS-COMISSAO   TO WS-V-TOTCOMIS (WS-V-IDX)
+              END-IF
+           END-IF
+
+           PERFORM 025-LER-LOTES
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR O CEP E AS DIMENSOES DO LOTE RECEBIDAS VIA SYSIN   *
+      *--------------------------------------------------------------*
+       028-VALIDAR-ENTRADA.
+
+           MOVE 'S' TO WS-REG-VALIDO
+           MOVE ZEROS TO WS-COD-MOTIVO-REJ
+           MOVE SPACES TO WS-DESC-MOTIVO-REJ
+
+           IF WS-CEP-IN < WS-CEP-MINIMO OR WS-CEP-IN > WS-CEP-MAXIMO
+              MOVE 'N' TO WS-REG-VALIDO
+              MOVE 01  TO WS-COD-MOTIVO-REJ
+              MOVE 'CEP FORA DA AREA DE ATENDIMENTO' TO
+                  WS-DESC-MOTIVO-REJ
            ELSE
-               COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,06
-               MOVE 'MEDIO PADRAO' TO WS-MENSAGEM
+              IF WS-FRENTE-IN = ZEROS OR WS-COMP-IN = ZEROS
+                 MOVE 'N' TO WS-REG-VALIDO
+                 MOVE 02  TO WS-COD-MOTIVO-REJ
+                 MOVE 'DIMENSAO DO LOTE ZERADA' TO
+                     WS-DESC-MOTIVO-REJ
+              ELSE
+                 IF WS-VALM2-IN = ZEROS
+                    MOVE 'N' TO WS-REG-VALIDO
+                    MOVE 03  TO WS-COD-MOTIVO-REJ
+                    MOVE 'VALOR DO M2 ZERADO' TO
+                        WS-DESC-MOTIVO-REJ
+                 END-IF
+              END-IF
            END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O LOTE REJEITADO NO ARQUIVO DE REJEITOS             *
+      *--------------------------------------------------------------*
+       029-GRAVAR-REJEITO.
+
+           MOVE WS-CEP-IN       TO WS-CEP-REJ
+           MOVE WS-FRENTE-IN    TO WS-FRENTE-REJ
+           MOVE WS-COMP-IN      TO WS-COMP-REJ
+           MOVE WS-VALM2-IN     TO WS-VALM2-REJ
+           MOVE WS-VEND-IN      TO WS-VEND-REJ
+           WRITE WS-REG-REJEITO
+           ADD 1 TO WS-CTREJEIT
+           DISPLAY ' * LOTE REJEITADO - CEP: ' WS-CEP-IN
+               ' MOTIVO: ' WS-DESC-MOTIVO-REJ
+
+           MOVE 'CGPRG004'      TO EX-PROGRAMA
+           MOVE AS-DATA         TO EX-DATA-EXECUCAO
+           MOVE 'LOTES'         TO EX-SUBSISTEMA
+           MOVE SPACES          TO EX-CHAVE
+           MOVE WS-CEP-IN       TO EX-CHAVE (1:8)
+           MOVE WS-DESC-MOTIVO-REJ TO EX-MOTIVO
+           WRITE WS-REG-EXCEPREL
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR (OU CRIAR) A ENTRADA DO VENDEDOR NA TABELA       *
+      *--------------------------------------------------------------*
+       036-LOCALIZAR-VENDEDOR.
 
-           MOVE AS-CEP             TO WS-CEP
-           MOVE AS-FRENTE          TO WS-FRENTE
-           MOVE AS-COMP            TO WS-COMP
-           MOVE AS-VAL-M2          TO WS-VAL-M2
-           MOVE AS-VAL-VENDA       TO WS-VAL-VENDA
-           MOVE AS-COMISSAO        TO WS-COMISSAO
+           MOVE 'N' TO WS-V-ACHOU
+           MOVE ZEROS TO WS-V-IDX
+           PERFORM 037-COMPARAR-VENDEDOR
+              VARYING WS-V-IDX FROM 1 BY 1
+              UNTIL WS-V-IDX > WS-QTDE-VEND OR WS-V-ACHOU = 'S'
+           IF WS-V-ACHOU = 'N'
+              IF WS-QTDE-VEND < 50
+                 ADD 1 TO WS-QTDE-VEND
+                 MOVE WS-QTDE-VEND  TO WS-V-IDX
+                 MOVE WS-VEND-IN    TO WS-V-COD (WS-V-IDX)
+              ELSE
+                 DISPLAY ' * TABELA DE VENDEDORES CHEIA (50) - '
+                     'VENDEDOR ' WS-VEND-IN ' NAO ENTRA NO RESUMO'
+                 MOVE ZEROS TO WS-V-IDX
+              END-IF
+           END-IF
+           .
+       037-COMPARAR-VENDEDOR.
 
-           DISPLAY WS-REG-SYSOUT
-           ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+           IF WS-V-COD (WS-V-IDX) = WS-VEND-IN
+              MOVE 'S'      TO WS-V-ACHOU
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CLASSIFICAR O LOTE NA FAIXA DE PADRAO/COMISSAO             *
+      *--------------------------------------------------------------*
+       031-CLASSIFICAR-FAIXA.
+
+           IF WS-QTDE-FAIXA = ZEROS
+              MOVE ZEROS    TO AS-COMISSAO
+              MOVE SPACES   TO WS-MENSAGEM
+           ELSE
+              PERFORM 032-TESTAR-FAIXA
+                 VARYING WS-IDX-FAIXA FROM 1 BY 1
+                 UNTIL WS-IDX-FAIXA > WS-QTDE-FAIXA
+                    OR AS-VAL-VENDA <= WS-F-LIMITE (WS-IDX-FAIXA)
+              IF WS-IDX-FAIXA > WS-QTDE-FAIXA
+                 MOVE WS-QTDE-FAIXA TO WS-IDX-FAIXA
+              END-IF
+              COMPUTE AS-COMISSAO = AS-VAL-VENDA *
+                      WS-F-COM-PCT (WS-IDX-FAIXA)
+              MOVE WS-F-MENSAGEM (WS-IDX-FAIXA) TO WS-MENSAGEM
+           END-IF
+           .
+       032-TESTAR-FAIXA.
+
+           CONTINUE
+           .
+      *--------------------------------------------------------------*
+      *    MONTAR A LINHA DO RELATUS (MESMO LOTE, FORMATO US)         *
+      *--------------------------------------------------------------*
+       033-MONTAR-LINHA-US.
+
+           MOVE AS-CEP        TO WS-CEP-US
+
+           MOVE AS-VAL-M2     TO WS-US-VALOR
+           PERFORM 034-CONVERTER-US-VALOR
+           MOVE WS-US-SAIDA   TO WS-VALM2-US
+
+           MOVE AS-VAL-VENDA  TO WS-US-VALOR
+           PERFORM 034-CONVERTER-US-VALOR
+           MOVE WS-US-SAIDA   TO WS-VALVENDA-US
+
+           MOVE AS-COMISSAO   TO WS-US-VALOR
+           PERFORM 034-CONVERTER-US-VALOR
+           MOVE WS-US-SAIDA   TO WS-COMISSAO-US
+
+           MOVE WS-MENSAGEM   TO WS-MENSAGEM-US
+
+           WRITE WS-REG-SYSOUT-US
+           .
+      *--------------------------------------------------------------*
+      *    CONVERTER WS-US-VALOR (9(09)V99) PARA "$NNN.NN", MONTADO   *
+      *    NA MAO PARA NAO DEPENDER DO DECIMAL-POINT/CURRENCY SIGN    *
+      *    DE SPECIAL-NAMES (QUE AQUI ESTAO EM FORMATO BRASILEIRO)    *
+      *--------------------------------------------------------------*
+       034-CONVERTER-US-VALOR.
+
+           MOVE WS-US-VALOR         TO WS-US-INTEIRO
+           COMPUTE WS-US-FRAC = (WS-US-VALOR - WS-US-INTEIRO) * 100
+           MOVE WS-US-INTEIRO       TO WS-US-INTEIRO-ED
+           MOVE ZERO                TO WS-US-BRANCOS
+           INSPECT WS-US-INTEIRO-ED TALLYING WS-US-BRANCOS
+               FOR LEADING SPACE
+           MOVE SPACES              TO WS-US-INTEIRO-TRIM
+           MOVE WS-US-INTEIRO-ED
+               (WS-US-BRANCOS + 1 : 9 - WS-US-BRANCOS)
+               TO WS-US-INTEIRO-TRIM
+           MOVE SPACES              TO WS-US-SAIDA
+           STRING '$'                 DELIMITED BY SIZE
+                  WS-US-INTEIRO-TRIM   DELIMITED BY SPACE
+                  '.'                  DELIMITED BY SIZE
+                  WS-US-FRAC           DELIMITED BY SIZE
+             INTO WS-US-SAIDA
+           END-STRING
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
@@ -125,6 +507,67 @@
            DISPLAY '---------------------------------------------------'
            DISPLAY '** ENCERRANDO A EXECUCAO **'
            DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           DISPLAY "REGISTROS REJEITADOS = " WS-CTREJEIT
+
+           IF WS-CTEXIB = ZEROS
+              MOVE 08 TO LK-COD-RETORNO
+           ELSE
+              IF WS-CTREJEIT > ZEROS
+                 MOVE 04 TO LK-COD-RETORNO
+              ELSE
+                 MOVE 00 TO LK-COD-RETORNO
+              END-IF
+           END-IF
+           MOVE LK-COD-RETORNO TO RETURN-CODE
+
+           MOVE 'CGPRG004'           TO CT-PROGRAMA
+           MOVE AS-DATA              TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS EXIBIDOS'            TO CT-DESCRICAO
+           MOVE WS-CTEXIB            TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+           MOVE 'CGPRG004'           TO CT-PROGRAMA
+           MOVE AS-DATA              TO CT-DATA-EXECUCAO
+           MOVE 'REGISTROS REJEITADOS'          TO CT-DESCRICAO
+           MOVE WS-CTREJEIT          TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
+
+           PERFORM 056-IMPRIMIR-VENDEDORES
+
+           CLOSE LOTES
+           CLOSE RELATORIO
+           CLOSE LOTEREJ
+           CLOSE CTLTOTAL
+           CLOSE RELATUS
+           CLOSE EXCEPREL
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG004"
+           DISPLAY "CODIGO DE RETORNO = " LK-COD-RETORNO
+           .
+      *--------------------------------------------------------------*
+      *    RESUMO DE COMISSAO POR VENDEDOR                           *
+      *--------------------------------------------------------------*
+       056-IMPRIMIR-VENDEDORES.
+
+           DISPLAY '---------------------------------------------------'
+           DISPLAY '** RESUMO DE VENDAS E COMISSAO POR VENDEDOR **'
+           PERFORM 057-IMPRIMIR-LINHA-VENDEDOR
+              VARYING WS-V-IDX FROM 1 BY 1
+              UNTIL WS-V-IDX > WS-QTDE-VEND
+           .
+       057-IMPRIMIR-LINHA-VENDEDOR.
+
+           MOVE WS-V-TOTVENDA (WS-V-IDX) TO WS-V-SOUTVENDA
+           MOVE WS-V-TOTCOMIS (WS-V-IDX) TO WS-V-SOUTCOMIS
+           DISPLAY ' * VENDEDOR: ' WS-V-COD (WS-V-IDX)
+               ' LOTES: ' WS-V-QTDLOTES (WS-V-IDX)
+               ' VENDAS: ' WS-V-SOUTVENDA
+               ' COMISSAO: ' WS-V-SOUTCOMIS
+
+           MOVE 'CGPRG004'             TO CT-PROGRAMA
+           MOVE AS-DATA                TO CT-DATA-EXECUCAO
+           STRING 'COMISSAO VENDEDOR '      DELIMITED BY SIZE
+                  WS-V-COD (WS-V-IDX)       DELIMITED BY SIZE
+             INTO CT-DESCRICAO
+           MOVE WS-V-TOTCOMIS (WS-V-IDX) TO CT-VALOR
+           WRITE WS-REG-CTLTOTAL
            .
       *---------------> FIM DO PROGRAMA CGPRG004 <-------------------*
