@@ -0,0 +1,12 @@
+      *================================================================*
+      *    CGCTLTOT - LAYOUT PADRAO DO REGISTRO DE TOTAIS DE CONTROLE  *
+      *    UTILIZADO POR TODOS OS PROGRAMAS DA SUITE PARA GRAVAR OS    *
+      *    TOTAIS DO FECHAMENTO (050-TERMINAR/090-TERMINAR) NO         *
+      *    ARQUIVO CTLTOTAL, UM REGISTRO POR CONTADOR/TOTAL, PARA QUE  *
+      *    A CONFERENCIA JOB-A-JOB NAO DEPENDA DE GARIMPAR SPOOL.      *
+      *================================================================*
+       01  WS-REG-CTLTOTAL.
+           05  CT-PROGRAMA         PIC X(08).
+           05  CT-DATA-EXECUCAO    PIC X(08).
+           05  CT-DESCRICAO        PIC X(30).
+           05  CT-VALOR            PIC 9(09).
