@@ -0,0 +1,90 @@
+//CGPRG007 JOB (CG0007),'ESTATISTICA E TENDENCIA ACIDENTES',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG007 - ESTATISTICA DIARIA E TENDENCIA MENSAL/ANUAL DE     *
+//*            ACIDENTES DE TRANSITO                              *
+//* ENTRADA : ACIDENTES - DECK DE OCORRENCIAS                      *
+//* SAIDA   : SYSOUT    - RELATORIO IMPRESSO                      *
+//*           RELATORIO - RELATORIO EM ARQUIVO, P/ OUTROS JOBS    *
+//*           TRENDACU  - ACUMULADOR DE TENDENCIA (PERMANENTE,    *
+//*                        CRIADO AUTOMATICAMENTE NA 1A EXECUCAO) *
+//*           ESTATOUT  - ESTATISTICAS DO DIA P/ CONSUMO POR       *
+//*                       OUTROS JOBS                              *
+//*           CHECKPT7  - CHECKPOINT DO DECK DE ACIDENTES          *
+//*                       (PERMANENTE, CRIADO AUTOMATICAMENTE NA   *
+//*                       1A EXECUCAO, ESVAZIADO NO FIM NORMAL)    *
+//*           ACIDREJ   - OCORRENCIAS REJEITADAS NO EDIT-CHECK     *
+//*           CTLTOTAL  - TOTAIS DE CONTROLE DO RUN, P/ CONFERENCIA*
+//*           RELATUS   - RELATORIO EM FORMATO US (PONTO DECIMAL), *
+//*                       P/ PARCEIROS AMERICANOS                  *
+//*           EXCEPREL  - OCORRENCIAS REJEITADAS EM LAYOUT PADRAO, *
+//*                       P/ O RELATORIO CONSOLIDADO DE EXCECOES   *
+//*                       DA SUITE                                 *
+//* OBS.: A DATA-BASE DO CALCULO (LK-DATA-REF) E RECEBIDA POR      *
+//*       PARAMETRO QUANDO O PROGRAMA E CHAMADO POR UM JOB QUE O   *
+//*       CALL (P.EX. O DRIVER QUE ENCADEIA CGPRG002-007) - NESTA  *
+//*       EXECUCAO STAND-ALONE, SEM CALLER, O PARAMETRO CHEGA      *
+//*       ZERADO E O PROGRAMA USA A DATA DE HOJE.                  *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA O RELATORIO, O ESTATOUT, O ACIDREJ, O CTLTOTAL E O
+//*  RELATUS DA RODADA ANTERIOR
+//RELATORIO DD DSN=CG.BATCH.CGPRG007.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//ESTATOUT DD DSN=CG.BATCH.CGPRG007.ESTATOUT,
+//            DISP=(MOD,DELETE,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ACIDREJ  DD DSN=CG.BATCH.CGPRG007.ACIDREJ,
+//            DISP=(MOD,DELETE,DELETE)
+//CTLTOTAL DD DSN=CG.BATCH.CGPRG007.CTLTOTAL,
+//            DISP=(MOD,DELETE,DELETE)
+//RELATUS  DD DSN=CG.BATCH.CGPRG007.RELATUS,
+//            DISP=(MOD,DELETE,DELETE)
+//EXCEPREL DD DSN=CG.BATCH.CGPRG007.EXCEPREL,
+//            DISP=(MOD,DELETE,DELETE)
+//STEP010  EXEC PGM=CGPRG007
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//ACIDENTES DD DSN=CG.BATCH.CGPRG007.ACIDENTES,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG007.RELATORIO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*  TRENDACU E UM ACUMULADOR PERMANENTE ENTRE EXECUCOES - O
+//*  PROGRAMA CRIA O DATASET SOZINHO NA PRIMEIRA VEZ (FS=35),
+//*  POR ISSO O DISP ABAIXO SERVE TANTO PARA A 1A EXECUCAO
+//*  QUANTO PARA AS SEGUINTES.
+//TRENDACU DD DSN=CG.BATCH.CGPRG007.TRENDACU,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//ESTATOUT DD DSN=CG.BATCH.CGPRG007.ESTATOUT,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(2,2),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*  CHECKPT E UM CHECKPOINT PERMANENTE ENTRE EXECUCOES - O
+//*  PROGRAMA CRIA O DATASET SOZINHO NA PRIMEIRA VEZ (FS=35),
+//*  POR ISSO O DISP ABAIXO SERVE TANTO PARA A 1A EXECUCAO
+//*  QUANTO PARA AS SEGUINTES.
+//CHECKPT7 DD DSN=CG.BATCH.CGPRG007.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//ACIDREJ  DD DSN=CG.BATCH.CGPRG007.ACIDREJ,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL DD DSN=CG.BATCH.CGPRG007.CTLTOTAL,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//RELATUS  DD DSN=CG.BATCH.CGPRG007.RELATUS,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//EXCEPREL DD DSN=CG.BATCH.CGPRG007.EXCEPREL,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//
