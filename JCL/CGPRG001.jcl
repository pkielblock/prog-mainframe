@@ -0,0 +1,128 @@
+//CGPRG001 JOB (CG0001),'DRIVER SUITE NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG001 - DRIVER QUE ENCADEIA CGPRG002 A CGPRG007 EM UM SO    *
+//*            JOB STEP, CHAMANDO CADA UM EM SEQUENCIA E PARANDO   *
+//*            A CADEIA SE ALGUM DEVOLVER O CODIGO 08 (CRITICO)    *
+//* ENTRADA : ALUNOS    - DECK DE ALUNOS (LIDO POR CGPRG002/003/005)*
+//*           LOTES     - DECK DE LOTES (LIDO POR CGPRG004)        *
+//*           ACIDENTES - DECK DE ACIDENTES (LIDO POR CGPRG006/007)*
+//* SAIDA   : SYSOUT    - RELATORIO IMPRESSO DE TODA A CADEIA      *
+//*           RELATORIO,CTLTOTAL,EXCEPREL,RELATUS,ACIDREJ - CADA    *
+//*            UM DESTES DDNAMES E USADO POR MAIS DE UM PROGRAMA DA *
+//*            CADEIA (TODOS ASSIGNAM PARA O MESMO NOME LITERAL NO  *
+//*            SEU PROPRIO FILE-CONTROL), POR ISSO FICAM COM        *
+//*            DISP=MOD NESTE JOB - CADA PROGRAMA DA CADEIA ABRE O  *
+//*            ARQUIVO EM EXTEND QUANDO JA HA CONTEUDO GRAVADO PELO *
+//*            PROGRAMA ANTERIOR (E EM OUTPUT NA 1A VEZ), PARA QUE  *
+//*            O RESULTADO SEJA UM UNICO RELATORIO/TOTAIS/EXCECOES  *
+//*            CONSOLIDADO DA RODADA INTEIRA, EM VEZ DE CADA         *
+//*            PROGRAMA SOBRESCREVER O QUE O ANTERIOR GRAVOU.        *
+//*           CHECKPT5,CHECKPT6,CHECKPT7 - CHECKPOINT INDIVIDUAL DE  *
+//*            CADA UM DE CGPRG005/006/007 (MESMO DATASET USADO      *
+//*            PELA JCL INDIVIDUAL DE CADA UM DELES), PARA QUE O     *
+//*            RESTART DE QUALQUER UM DOS TRES NUNCA LEIA O           *
+//*            CHECKPOINT DE OUTRO PROGRAMA DA CADEIA.                *
+//*           LOTEREJ,ALUNOUT,ALUNOREJ,TRENDACU,ESTATOUT - USADOS   *
+//*            POR UM UNICO PROGRAMA CADA, IGUAL AS JCLS INDIVIDUAIS*
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA AS SAIDAS COMBINADAS DA RODADA ANTERIOR DO DRIVER
+//RELATORIO DD DSN=CG.BATCH.CGPRG001.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG001.CTLTOTAL,
+//             DISP=(MOD,DELETE,DELETE)
+//LOTEREJ   DD DSN=CG.BATCH.CGPRG001.LOTEREJ,
+//             DISP=(MOD,DELETE,DELETE)
+//ALUNOREJ  DD DSN=CG.BATCH.CGPRG001.ALUNOREJ,
+//             DISP=(MOD,DELETE,DELETE)
+//ACIDREJ   DD DSN=CG.BATCH.CGPRG001.ACIDREJ,
+//             DISP=(MOD,DELETE,DELETE)
+//RELATUS   DD DSN=CG.BATCH.CGPRG001.RELATUS,
+//             DISP=(MOD,DELETE,DELETE)
+//ESTATOUT  DD DSN=CG.BATCH.CGPRG001.ESTATOUT,
+//             DISP=(MOD,DELETE,DELETE)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG001.EXCEPREL,
+//             DISP=(MOD,DELETE,DELETE)
+//*--------------------------------------------------------------*
+//* ALUNOUT E UM VSAM KSDS (CHAVE = FD-NUMERO-ALU, 13 BYTES, NA    *
+//* POSICAO 1 DO REGISTRO DE 74 BYTES - VER CGALUNOF) E TEM QUE   *
+//* SER ALOCADO POR IDCAMS DEFINE CLUSTER, NUNCA POR UM DD DE     *
+//* SEQUENCIAL. O DELETE ANTERIOR IGNORA O RC CASO O CLUSTER      *
+//* AINDA NAO EXISTA (1A EXECUCAO).                               *
+//*--------------------------------------------------------------*
+//STEP007  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE CG.BATCH.CGPRG001.ALUNOUT CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(CG.BATCH.CGPRG001.ALUNOUT)     -
+         INDEXED                                       -
+         RECORDSIZE(74 74)                             -
+         KEYS(13 0)                                     -
+         TRACKS(5 5)                                     -
+         )                                               -
+         DATA  (NAME(CG.BATCH.CGPRG001.ALUNOUT.DATA))   -
+         INDEX (NAME(CG.BATCH.CGPRG001.ALUNOUT.INDEX))
+/*
+//STEP010  EXEC PGM=CGPRG001
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//ALUNOS    DD DSN=CG.BATCH.ALUNOS,DISP=SHR
+//LOTES     DD DSN=CG.BATCH.LOTES,DISP=SHR
+//FAIXAS    DD DSN=CG.BATCH.CGPRG004.FAIXAS,DISP=SHR
+//ACIDENTES DD DSN=CG.BATCH.ACIDENTES,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG001.RELATORIO,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG001.CTLTOTAL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(3,3),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*  CHECKPT5/6/7 SAO OS MESMOS DATASETS DE CHECKPOINT PERMANENTE
+//*  USADOS PELA JCL INDIVIDUAL DE CGPRG005/006/007 - CADA PROGRAMA
+//*  CONTINUA LENDO E GRAVANDO SO O PROPRIO CHECKPOINT, MESMO QUANDO
+//*  RODADO POR ESTE DRIVER.
+//CHECKPT5  DD DSN=CG.BATCH.CGPRG005.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHECKPT6  DD DSN=CG.BATCH.CGPRG006.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHECKPT7  DD DSN=CG.BATCH.CGPRG007.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ACIDREJ   DD DSN=CG.BATCH.CGPRG001.ACIDREJ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//RELATUS   DD DSN=CG.BATCH.CGPRG001.RELATUS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//LOTEREJ   DD DSN=CG.BATCH.CGPRG001.LOTEREJ,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ALUNOREJ  DD DSN=CG.BATCH.CGPRG001.ALUNOREJ,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=91)
+//ALUNOUT   DD DSN=CG.BATCH.CGPRG001.ALUNOUT,DISP=OLD
+//TRENDACU  DD DSN=CG.BATCH.CGPRG007.TRENDACU,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ESTATOUT  DD DSN=CG.BATCH.CGPRG001.ESTATOUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG001.EXCEPREL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
