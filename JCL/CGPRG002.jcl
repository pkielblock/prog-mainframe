@@ -0,0 +1,28 @@
+//CGPRG002 JOB (CG0002),'RELATORIO ALUNOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG002 - RELATORIO DE ALUNOS (NOTAS)                        *
+//* ENTRADA : ALUNOS    - DECK DE ALUNOS (COPY CGALUNO)            *
+//* SAIDA   : SYSOUT    - RELATORIO IMPRESSO                      *
+//*           RELATORIO - RELATORIO EM ARQUIVO, P/ OUTROS JOBS    *
+//*           CTLTOTAL  - TOTAIS DE CONTROLE DO RUN, P/ CONFERENCIA*
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA O RELATORIO E O CTLTOTAL DA RODADA ANTERIOR, SE EXISTIR
+//RELATORIO DD DSN=CG.BATCH.CGPRG002.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG002.CTLTOTAL,
+//             DISP=(MOD,DELETE,DELETE)
+//STEP010  EXEC PGM=CGPRG002
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//ALUNOS    DD DSN=CG.BATCH.CGPRG002.ALUNOS,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG002.RELATORIO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG002.CTLTOTAL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
