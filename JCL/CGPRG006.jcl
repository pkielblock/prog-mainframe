@@ -0,0 +1,61 @@
+//CGPRG006 JOB (CG0006),'ESTATISTICA DE ACIDENTES',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG006 - ESTATISTICA DIARIA DE ACIDENTES DE TRANSITO         *
+//* ENTRADA : ACIDENTES - DECK DE OCORRENCIAS                      *
+//* SAIDA   : SYSOUT    - RELATORIO IMPRESSO                      *
+//*           RELATORIO - RELATORIO EM ARQUIVO, P/ OUTROS JOBS    *
+//*           CHECKPT6  - CHECKPOINT DO DECK DE ACIDENTES          *
+//*                       (PERMANENTE, CRIADO AUTOMATICAMENTE NA   *
+//*                       1A EXECUCAO, ESVAZIADO NO FIM NORMAL)    *
+//*           ACIDREJ   - OCORRENCIAS REJEITADAS NO EDIT-CHECK     *
+//*           CTLTOTAL  - TOTAIS DE CONTROLE DO RUN, P/ CONFERENCIA*
+//*           EXCEPREL  - OCORRENCIAS REJEITADAS EM LAYOUT PADRAO, *
+//*                       P/ O RELATORIO CONSOLIDADO DE EXCECOES   *
+//*                       DA SUITE                                 *
+//* OBS.: A DATA-BASE DO CALCULO (LK-DATA-REF) E RECEBIDA POR      *
+//*       PARAMETRO QUANDO O PROGRAMA E CHAMADO POR UM JOB QUE O   *
+//*       CALL (P.EX. O DRIVER QUE ENCADEIA CGPRG002-007) - NESTA  *
+//*       EXECUCAO STAND-ALONE, SEM CALLER, O PARAMETRO CHEGA      *
+//*       ZERADO E O PROGRAMA USA A DATA DE HOJE.                  *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA O RELATORIO, O ACIDREJ E O CTLTOTAL DA RODADA ANTERIOR,
+//*  SE EXISTIREM
+//RELATORIO DD DSN=CG.BATCH.CGPRG006.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//ACIDREJ   DD DSN=CG.BATCH.CGPRG006.ACIDREJ,
+//             DISP=(MOD,DELETE,DELETE)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG006.CTLTOTAL,
+//             DISP=(MOD,DELETE,DELETE)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG006.EXCEPREL,
+//             DISP=(MOD,DELETE,DELETE)
+//STEP010  EXEC PGM=CGPRG006
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//ACIDENTES DD DSN=CG.BATCH.CGPRG006.ACIDENTES,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG006.RELATORIO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*  CHECKPT E UM CHECKPOINT PERMANENTE ENTRE EXECUCOES - O
+//*  PROGRAMA CRIA O DATASET SOZINHO NA PRIMEIRA VEZ (FS=35),
+//*  POR ISSO O DISP ABAIXO SERVE TANTO PARA A 1A EXECUCAO
+//*  QUANTO PARA AS SEGUINTES.
+//CHECKPT6  DD DSN=CG.BATCH.CGPRG006.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ACIDREJ   DD DSN=CG.BATCH.CGPRG006.ACIDREJ,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG006.CTLTOTAL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG006.EXCEPREL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
