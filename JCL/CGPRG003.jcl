@@ -0,0 +1,28 @@
+//CGPRG003 JOB (CG0003),'MEDIA PONDERADA ALUNOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG003 - MEDIA PONDERADA DE ALUNOS (3 NOTAS)                *
+//* ENTRADA : ALUNOS    - DECK DE ALUNOS (COPY CGALUNO)            *
+//* SAIDA   : SYSOUT    - RELATORIO IMPRESSO                      *
+//*           RELATORIO - RELATORIO EM ARQUIVO, P/ OUTROS JOBS    *
+//*           CTLTOTAL  - TOTAIS DE CONTROLE DO RUN, P/ CONFERENCIA*
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA O RELATORIO E O CTLTOTAL DA RODADA ANTERIOR, SE EXISTIR
+//RELATORIO DD DSN=CG.BATCH.CGPRG003.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG003.CTLTOTAL,
+//             DISP=(MOD,DELETE,DELETE)
+//STEP010  EXEC PGM=CGPRG003
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//ALUNOS    DD DSN=CG.BATCH.CGPRG003.ALUNOS,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG003.RELATORIO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG003.CTLTOTAL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
