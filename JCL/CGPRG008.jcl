@@ -0,0 +1,16 @@
+//CGPRG008 JOB (CG0008),'CORRECAO DE NOTAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG008 - CORRECAO DE NOTAS NO MESTRE DE ALUNOS (ALUNOUT)    *
+//* ENTRADA : SYSIN   - DECK DE TRANSACOES DE CORRECAO            *
+//*           ALUNOUT - ARQUIVO MESTRE DE ALUNOS (GERADO PELO     *
+//*                      CGPRG005)                                *
+//* SAIDA   : SYSOUT  - RELATORIO IMPRESSO                        *
+//*           ALUNOUT - ARQUIVO MESTRE ATUALIZADO                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGPRG008
+//STEPLIB  DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=CG.BATCH.CGPRG008.SYSIN,DISP=SHR
+//ALUNOUT  DD DSN=CG.BATCH.CGPRG005.ALUNOUT,DISP=OLD
+//
