@@ -0,0 +1,84 @@
+//CGLOTE01 JOB (CG0100),'ALUNOS - GERACAO E CORRECAO',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGLOTE01 - JOB STREAM COMBINADO DO SUBSISTEMA DE ALUNOS        *
+//*                                                                *
+//* STEP010 (CGPRG005) GERA O ARQUIVO MESTRE ALUNOUT A PARTIR DO   *
+//* DECK DE NOTAS DO DIA.  STEP020 (CGPRG008) APLICA AS            *
+//* TRANSACOES DE CORRECAO DE NOTAS CONTRA O MESMO ALUNOUT.        *
+//* OS DOIS PASSOS TEM QUE RODAR NESTA ORDEM, NO MESMO JOB, PARA   *
+//* QUE O ALUNOUT GERADO NO STEP010 JA ESTEJA CATALOGADO QUANDO O  *
+//* STEP020 FOR ABRI-LO.                                          *
+//*                                                                *
+//* CADA STEP GRAVA O SEU PROPRIO CTLTOTAL (CTLTOT5/CGPRG005 E     *
+//* CTLTOT8/CGPRG008) PARA CONFERENCIA DOS TOTAIS DO JOB STREAM.   *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA O RELATORIO, O ALUNOREJ E OS CTLTOTAL (DOS DOIS
+//*  PROGRAMAS) DA RODADA ANTERIOR - O ALUNOUT (VSAM KSDS) E
+//*  DELETADO/REDEFINIDO PELO STEP007 (IDCAMS) A SEGUIR.
+//RELATORIO DD DSN=CG.BATCH.CGPRG005.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//ALUNOREJ DD DSN=CG.BATCH.CGPRG005.ALUNOREJ,
+//            DISP=(MOD,DELETE,DELETE)
+//CTLTOT5  DD DSN=CG.BATCH.CGPRG005.CTLTOTAL,
+//            DISP=(MOD,DELETE,DELETE)
+//CTLTOT8  DD DSN=CG.BATCH.CGPRG008.CTLTOTAL,
+//            DISP=(MOD,DELETE,DELETE)
+//*--------------------------------------------------------------*
+//* ALUNOUT E UM VSAM KSDS (CHAVE = FD-NUMERO-ALU, 13 BYTES, NA    *
+//* POSICAO 1 DO REGISTRO DE 74 BYTES - VER CGALUNOF) E TEM QUE   *
+//* SER ALOCADO POR IDCAMS DEFINE CLUSTER, NUNCA POR UM DD DE     *
+//* SEQUENCIAL. O DELETE ANTERIOR IGNORA O RC CASO O CLUSTER      *
+//* AINDA NAO EXISTA (1A EXECUCAO).                               *
+//*--------------------------------------------------------------*
+//STEP007  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE CG.BATCH.CGPRG005.ALUNOUT CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(CG.BATCH.CGPRG005.ALUNOUT)     -
+         INDEXED                                       -
+         RECORDSIZE(74 74)                             -
+         KEYS(13 0)                                     -
+         TRACKS(10 5)                                    -
+         )                                               -
+         DATA  (NAME(CG.BATCH.CGPRG005.ALUNOUT.DATA))   -
+         INDEX (NAME(CG.BATCH.CGPRG005.ALUNOUT.INDEX))
+/*
+//STEP010  EXEC PGM=CGPRG005
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//ALUNOS    DD DSN=CG.BATCH.CGPRG005.ALUNOS,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG005.RELATORIO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ALUNOUT  DD DSN=CG.BATCH.CGPRG005.ALUNOUT,DISP=OLD
+//*  CHECKPT E UM CHECKPOINT PERMANENTE ENTRE EXECUCOES - O
+//*  PROGRAMA CRIA O DATASET SOZINHO NA PRIMEIRA VEZ (FS=35),
+//*  POR ISSO O DISP ABAIXO SERVE TANTO PARA A 1A EXECUCAO
+//*  QUANTO PARA AS SEGUINTES.
+//CHECKPT5 DD DSN=CG.BATCH.CGPRG005.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//ALUNOREJ DD DSN=CG.BATCH.CGPRG005.ALUNOREJ,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=91)
+//CTLTOTAL DD DSN=CG.BATCH.CGPRG005.CTLTOTAL,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=CGPRG008,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=CG.BATCH.CGPRG008.SYSIN,DISP=SHR
+//ALUNOUT  DD DSN=CG.BATCH.CGPRG005.ALUNOUT,DISP=OLD
+//CTLTOTAL DD DSN=CG.BATCH.CGPRG008.CTLTOTAL,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//
