@@ -0,0 +1,64 @@
+//CGPRG004 JOB (CG0004),'PRECIFICACAO DE LOTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG004 - PRECIFICACAO DE LOTES E COMISSAO DE VENDEDORES     *
+//* ENTRADA : LOTES     - DECK DE LOTES                            *
+//* SAIDA   : SYSOUT    - RELATORIO IMPRESSO                      *
+//*           RELATORIO - RELATORIO EM ARQUIVO, P/ OUTROS JOBS    *
+//*           LOTEREJ   - LOTES REJEITADOS NA VALIDACAO           *
+//*           CTLTOTAL  - TOTAIS DE CONTROLE DO RUN, P/ CONFERENCIA*
+//*           RELATUS   - RELATORIO EM FORMATO US (PONTO DECIMAL E *
+//*                       CIFRAO), P/ PARCEIROS AMERICANOS          *
+//*           EXCEPREL  - LOTES REJEITADOS EM LAYOUT PADRAO, P/ O   *
+//*                       RELATORIO CONSOLIDADO DE EXCECOES DA SUITE*
+//*           FAIXAS    - TABELA DE FAIXAS DE PADRAO/COMISSAO POR   *
+//*                       VALOR DE VENDA, LIDA EM 005-CARREGAR-     *
+//*                       FAIXAS - PERMITE AJUSTAR OS VALORES SEM   *
+//*                       RECOMPILAR O PROGRAMA                    *
+//* OBS.: A DATA-BASE DO CALCULO (LK-DATA-REF) E RECEBIDA POR      *
+//*       PARAMETRO QUANDO O PROGRAMA E CHAMADO POR UM JOB QUE O   *
+//*       CALL (P.EX. O DRIVER QUE ENCADEIA CGPRG002-007) - NESTA  *
+//*       EXECUCAO STAND-ALONE, SEM CALLER, O PARAMETRO CHEGA      *
+//*       ZERADO E O PROGRAMA USA A DATA DE HOJE.                  *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA O RELATORIO, O LOTEREJ, O CTLTOTAL E O RELATUS DA
+//*  RODADA ANTERIOR
+//RELATORIO DD DSN=CG.BATCH.CGPRG004.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//LOTEREJ   DD DSN=CG.BATCH.CGPRG004.LOTEREJ,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG004.CTLTOTAL,
+//             DISP=(MOD,DELETE,DELETE)
+//RELATUS   DD DSN=CG.BATCH.CGPRG004.RELATUS,
+//             DISP=(MOD,DELETE,DELETE)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG004.EXCEPREL,
+//             DISP=(MOD,DELETE,DELETE)
+//STEP010  EXEC PGM=CGPRG004
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//LOTES     DD DSN=CG.BATCH.CGPRG004.LOTES,DISP=SHR
+//FAIXAS    DD DSN=CG.BATCH.CGPRG004.FAIXAS,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG004.RELATORIO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//LOTEREJ   DD DSN=CG.BATCH.CGPRG004.LOTEREJ,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG004.CTLTOTAL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//RELATUS   DD DSN=CG.BATCH.CGPRG004.RELATUS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG004.EXCEPREL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
