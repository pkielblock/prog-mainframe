@@ -0,0 +1,76 @@
+//CGPRG005 JOB (CG0005),'RANKING E APROV. DE ALUNOS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CGPRG005 - RANKING DE MEDIAS, APROVACAO E GRAVACAO DO MESTRE  *
+//*            DE ALUNOS (ALUNOUT)                                *
+//* ENTRADA : ALUNOS    - DECK DE ALUNOS (COPY CGALUNO)            *
+//* SAIDA   : SYSOUT    - RELATORIO IMPRESSO                      *
+//*           RELATORIO - RELATORIO EM ARQUIVO, P/ OUTROS JOBS    *
+//*           ALUNOUT   - ARQUIVO MESTRE DE ALUNOS (INDEXADO)     *
+//*           CHECKPT5  - CHECKPOINT DO DECK DE ALUNOS (PERMANENTE,*
+//*                       CRIADO AUTOMATICAMENTE NA 1A EXECUCAO,   *
+//*                       ESVAZIADO AO FIM DE UMA RODADA NORMAL)   *
+//*           ALUNOREJ  - ALUNOS REJEITADOS NO EDIT-CHECK          *
+//*           CTLTOTAL  - TOTAIS DE CONTROLE DO RUN, P/ CONFERENCIA*
+//*           EXCEPREL  - ALUNOS REJEITADOS EM LAYOUT PADRAO, P/ O *
+//*                       RELATORIO CONSOLIDADO DE EXCECOES DA SUITE*
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//*  DESALOCA O RELATORIO, O ALUNOREJ, O CTLTOTAL E O EXCEPREL DA
+//*  RODADA ANTERIOR - O ALUNOUT (VSAM KSDS) E DELETADO/REDEFINIDO
+//*  PELO STEP007 (IDCAMS) A SEGUIR, NAO POR ESTE STEP.
+//RELATORIO DD DSN=CG.BATCH.CGPRG005.RELATORIO,
+//             DISP=(MOD,DELETE,DELETE)
+//ALUNOREJ  DD DSN=CG.BATCH.CGPRG005.ALUNOREJ,
+//             DISP=(MOD,DELETE,DELETE)
+//CTLTOTAL  DD DSN=CG.BATCH.CGPRG005.CTLTOTAL,
+//             DISP=(MOD,DELETE,DELETE)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG005.EXCEPREL,
+//             DISP=(MOD,DELETE,DELETE)
+//*--------------------------------------------------------------*
+//* ALUNOUT E UM VSAM KSDS (CHAVE = FD-NUMERO-ALU, 13 BYTES, NA    *
+//* POSICAO 1 DO REGISTRO DE 74 BYTES - VER CGALUNOF) E TEM QUE   *
+//* SER ALOCADO POR IDCAMS DEFINE CLUSTER, NUNCA POR UM DD DE     *
+//* SEQUENCIAL. O DELETE ANTERIOR IGNORA O RC CASO O CLUSTER      *
+//* AINDA NAO EXISTA (1A EXECUCAO).                               *
+//*--------------------------------------------------------------*
+//STEP007  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE CG.BATCH.CGPRG005.ALUNOUT CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(CG.BATCH.CGPRG005.ALUNOUT)     -
+         INDEXED                                       -
+         RECORDSIZE(74 74)                             -
+         KEYS(13 0)                                     -
+         TRACKS(10 5)                                    -
+         )                                               -
+         DATA  (NAME(CG.BATCH.CGPRG005.ALUNOUT.DATA))   -
+         INDEX (NAME(CG.BATCH.CGPRG005.ALUNOUT.INDEX))
+/*
+//STEP010  EXEC PGM=CGPRG005
+//STEPLIB   DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//ALUNOS    DD DSN=CG.BATCH.CGPRG005.ALUNOS,DISP=SHR
+//RELATORIO DD DSN=CG.BATCH.CGPRG005.RELATORIO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ALUNOUT   DD DSN=CG.BATCH.CGPRG005.ALUNOUT,DISP=OLD
+//ALUNOREJ  DD DSN=CG.BATCH.CGPRG005.ALUNOREJ,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=91)
+//*  CHECKPT E UM CHECKPOINT PERMANENTE ENTRE EXECUCOES - O
+//*  PROGRAMA CRIA O DATASET SOZINHO NA PRIMEIRA VEZ (FS=35),
+//*  POR ISSO O DISP ABAIXO SERVE TANTO PARA A 1A EXECUCAO
+//*  QUANTO PARA AS SEGUINTES.
+//CHECKPT5  DD DSN=CG.BATCH.CGPRG005.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXCEPREL  DD DSN=CG.BATCH.CGPRG005.EXCEPREL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
